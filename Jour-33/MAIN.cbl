@@ -26,6 +26,18 @@
                                 ORGANIZATION IS LINE SEQUENTIAL
                                 FILE STATUS IS F-OUTPUT-STATUS.
 
+           SELECT F-VALID ASSIGN TO "valid_users.out"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-VALID-STATUS.
+
+           SELECT F-CORR ASSIGN TO "corrections.dat"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-CORR-STATUS.
+
+           SELECT F-JOURNAL ASSIGN TO "run_journal.log"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-JOURNAL-STATUS.
+
       ******************************************************************
       *                      DATA DIVISION
       ******************************************************************
@@ -39,8 +51,27 @@
 
        FD  F-OUTPUT.
 
-       01 REC-F-OUTPUT        PIC X(80).
-    
+      *Doit couvrir la plus large de WS-OUTPUT/WS-OUTPUT-CSV (103
+      *octets avec OUT-REASON sur 30 caracteres) : une ligne plus
+      *courte tronquerait WS-OUTPUT en plein milieu de OUT-EMAIL,
+      *rendant le rejet impossible a identifier.
+       01 REC-F-OUTPUT        PIC X(103).
+
+       FD  F-VALID.
+
+       01 REC-F-VALID          PIC X(110).
+
+       FD  F-CORR.
+
+       01 REC-F-CORR.
+           05 CORR-ID          PIC X(10).
+           05 CORR-NOM         PIC X(50).
+           05 CORR-EMAIL       PIC X(50).
+
+       FD  F-JOURNAL.
+
+       01 REC-F-JOURNAL        PIC X(100).
+
       ******************************************************************
            
        WORKING-STORAGE SECTION.
@@ -51,54 +82,235 @@
            88 F-INPUT-STATUS-EOF            VALUE "10".
 
       *Structure avec tableau dynamique pour les mails valides.
+      *Plafond releve a 99999 lignes (l'extract nocturne approchait
+      *deja les 999 d'origine) ; ADD 1 TO USER-LGHT est garde par
+      *USER-LGHT-MAX dans 0100-F-INPUT-START pour ne jamais deborder.
        01  DATA-USER.
-           05 USER-LGHT         PIC 9(03).
-           05 USER OCCURS 1 TO 999 TIMES DEPENDING ON USER-LGHT
+           05 USER-LGHT         PIC 9(05) VALUE ZERO.
+           05 USER OCCURS 1 TO 99999 TIMES DEPENDING ON USER-LGHT
                                          INDEXED   BY USER-IDX.
                 10 USER-ID      PIC X(10).
                 10 USER-NAME    PIC X(50).
                 10 USER-EMAIL   PIC X(50).
+                10 USER-VALID-FLAG PIC X(01) VALUE "N".
+                    88 USER-IS-VALID       VALUE "Y".
 
       *Structure avec tableau dynamique pour les mails invalides.
        01  INVALID-USER.
-           05 USER-I-LGHT         PIC 9(03).
-           05 USER-I OCCURS 1 TO 999 TIMES DEPENDING ON USER-I-LGHT
+           05 USER-I-LGHT         PIC 9(05) VALUE ZERO.
+           05 USER-I OCCURS 1 TO 99999 TIMES DEPENDING ON USER-I-LGHT
                                            INDEXED BY   USER-I-IDX.
                 10 USER-I-ID      PIC X(10).
                 10 USER-I-NAME    PIC X(50).
                 10 USER-I-EMAIL   PIC X(50).
+                10 USER-I-REASON  PIC X(30).
+                10 USER-I-CORR-FLAG PIC X(01) VALUE "N".
+                    88 USER-I-IS-CORRECTED VALUE "Y".
+
+      *Nombre de lignes lues dans users.dat avant toute correction,
+      *pour que 0500-RECONCILE-START controle le fichier d'origine.
+       01  WS-INPUT-COUNT          PIC 9(05) VALUE ZERO.
+
+      *Flag pour gestion fichier des corrections.
+       01  F-CORR-STATUS           PIC X(02) VALUE SPACE.
+           88 F-CORR-STATUS-OK               VALUE "00".
+           88 F-CORR-STATUS-EOF              VALUE "10".
+
+      *Mode correction : "CORRECT" en ligne de commande relit
+      *corrections.dat et retente validate sur les lignes visees.
+       01  WS-CORRECT-FLAG         PIC X(01) VALUE "N".
+           88 CORRECT-MODE-ON                VALUE "Y".
+       01  WS-CORR-COUNT           PIC 9(05) VALUE ZERO.
+
+      *Plafond de securite pour le tableau DATA-USER.
+       01  USER-LGHT-MAX          PIC 9(05) VALUE 99999.
+
+      *Indice et drapeau pour la detection des mails en double.
+       01  WS-DUP-IDX             PIC 9(05).
+       01  WS-DUP-FLAG            PIC X(01) VALUE "N".
+           88 DUP-FOUND                     VALUE "Y".
 
       *Flag pour gestion fichier output.
        01  F-OUTPUT-STATUS        PIC X(02) VALUE SPACE.
            88 F-OUTPUT-STATUS-OK            VALUE "00".
            88 F-OUTPUT-STATUS-EOF           VALUE "10".
 
+      *Flag pour gestion fichier des utilisateurs valides.
+       01  F-VALID-STATUS         PIC X(02) VALUE SPACE.
+           88 F-VALID-STATUS-OK             VALUE "00".
+
+      *Structure pour formatage ecriture des utilisateurs valides.
+       01  WS-VALID-OUTPUT.
+           05 OUT-V-ID             PIC X(10).
+           05 OUT-V-NAME           PIC X(50).
+           05 OUT-V-EMAIL          PIC X(50).
+
+      *Compteur d'utilisateurs valides, pour le bilan de fin de fichier.
+       01  WS-VALID-COUNT         PIC 9(05) VALUE ZERO.
+
+      *Compteur de rejets corrige (USER-I-LGHT - WS-CORR-COUNT), pour
+      *le bilan DRYRUN et le journal -- une variable de travail
+      *numerique, pas une zone editee, pour pouvoir la reutiliser dans
+      *un calcul ulterieur.
+       01  WS-REJECT-COUNT         PIC 9(05) VALUE ZERO.
+
+      *Ligne bilan ajoutee en fin de errors.log.
+       01  WS-TRAILER.
+           05 FILLER              PIC X(12) VALUE "Total lus : ".
+           05 OUT-TOTAL           PIC ZZZZ9.
+           05 FILLER              PIC X(13) VALUE " / Valides : ".
+           05 OUT-VALID           PIC ZZZZ9.
+           05 FILLER              PIC X(14) VALUE " / Rejetes : ".
+           05 OUT-REJECTED        PIC ZZZZ9.
+
+      *Variante CSV de la ligne bilan, pour ne pas meler une ligne a
+      *crochets a un fichier par ailleurs entierement au format CSV.
+       01  WS-TRAILER-CSV.
+           05 FILLER              PIC X(06) VALUE "TOTAL,".
+           05 OUT-C-TOTAL         PIC ZZZZ9.
+           05 FILLER              PIC X(01) VALUE ",".
+           05 OUT-C-VALID         PIC ZZZZ9.
+           05 FILLER              PIC X(01) VALUE ",".
+           05 OUT-C-REJECTED      PIC ZZZZ9.
+
       *Structure pour formatage ecriture.
        01  WS-OUTPUT.
            05 FILLER              PIC X(01) VALUE "[".
            05 OUT-ID              PIC X(10).
            05 FILLER              PIC X(01) VALUE "]".
            05 FILLER              PIC X(10) VALUE " Erreur : ".
-           05 FILLER              PIC X(24) 
-                                   VALUE "Email ou Index invalide ".
+           05 OUT-REASON          PIC X(30).
+           05 FILLER              PIC X(01) VALUE SPACE.
            05 OUT-EMAIL           PIC X(50).
 
+      *Variante CSV de la ligne d'erreur, pour import direct dans un
+      *tableur sans reformatage manuel du format a crochets.
+       01  WS-OUTPUT-CSV.
+           05 OUT-C-ID             PIC X(10).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 OUT-C-REASON         PIC X(30).
+           05 FILLER               PIC X(01) VALUE ",".
+           05 OUT-C-EMAIL          PIC X(50).
+
+      *Bascule de format de sortie, choisie en ligne de commande.
+       01  WS-CSV-FLAG            PIC X(01) VALUE "N".
+           88 CSV-MODE-ON                   VALUE "Y".
+
+      *Mode simulation : on analyse le fichier sans rien ecrire, pour
+      *tester un nouvel extract sans ecraser les fichiers de la veille.
+       01  WS-DRYRUN-FLAG         PIC X(01) VALUE "N".
+           88 DRYRUN-MODE-ON                VALUE "Y".
+
+      *Ligne de commande : "CSV"/"DRYRUN"/"CORRECT", dans n'importe
+      *quel ordre.
+       01  WS-CMD-LINE            PIC X(60).
+       01  WS-ARG1                PIC X(20).
+       01  WS-ARG2                PIC X(20).
+       01  WS-ARG3                PIC X(20).
+
+       01  F-JOURNAL-STATUS       PIC X(02) VALUE SPACE.
+           88 F-JOURNAL-STATUS-OK           VALUE "00".
+
+       01  WS-INPUT-FILENAME      PIC X(12) VALUE "users.dat".
+
+       01  WS-NOW                 PIC X(21).
+       01  WS-NOW-DATE REDEFINES WS-NOW.
+           05 WS-NOW-YYYY         PIC 9(04).
+           05 WS-NOW-MM           PIC 9(02).
+           05 WS-NOW-DD           PIC 9(02).
+           05 WS-NOW-HH           PIC 9(02).
+           05 WS-NOW-MN           PIC 9(02).
+           05 WS-NOW-SS           PIC 9(02).
+           05 FILLER              PIC X(07).
+
+       01  WS-JOURNAL-LINE.
+           05 FILLER              PIC X(01) VALUE "[".
+           05 OUT-J-YYYY          PIC 9(04).
+           05 FILLER              PIC X(01) VALUE "-".
+           05 OUT-J-MM            PIC 9(02).
+           05 FILLER              PIC X(01) VALUE "-".
+           05 OUT-J-DD            PIC 9(02).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 OUT-J-HH            PIC 9(02).
+           05 FILLER              PIC X(01) VALUE ":".
+           05 OUT-J-MN            PIC 9(02).
+           05 FILLER              PIC X(01) VALUE ":".
+           05 OUT-J-SS            PIC 9(02).
+           05 FILLER              PIC X(11) VALUE "] Fichier: ".
+           05 OUT-J-FILE          PIC X(12).
+           05 FILLER              PIC X(08) VALUE " Lus : ".
+           05 OUT-J-TOTAL         PIC ZZZZ9.
+           05 FILLER              PIC X(12) VALUE " Rejetes : ".
+           05 OUT-J-REJECTED      PIC ZZZZ9.
+
       ******************************************************************
       *                    PROCEDURE DIVISION
-      ******************************************************************       
+      ******************************************************************
        PROCEDURE DIVISION.
-      
+
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+                    INTO WS-ARG1 WS-ARG2 WS-ARG3.
+           IF WS-ARG1 = "CSV" OR WS-ARG2 = "CSV" OR WS-ARG3 = "CSV"
+               SET CSV-MODE-ON TO TRUE
+           END-IF.
+           IF WS-ARG1 = "DRYRUN" OR WS-ARG2 = "DRYRUN"
+                                  OR WS-ARG3 = "DRYRUN"
+               SET DRYRUN-MODE-ON TO TRUE
+           END-IF.
+           IF WS-ARG1 = "CORRECT" OR WS-ARG2 = "CORRECT"
+                                   OR WS-ARG3 = "CORRECT"
+               SET CORRECT-MODE-ON TO TRUE
+           END-IF.
+
       *Paragraphe gerant la lecture du fichier d'entree.
            PERFORM 0100-F-INPUT-START
            THRU    0100-F-INPUT-END.
-    
+
+           MOVE USER-LGHT TO WS-INPUT-COUNT.
+
       *Paragraphe pour vérifier le mail.
            PERFORM 0300-TEST-MAIL-START
            THRU    0300-TEST-MAIL-END.
 
+      *Paragraphe optionnel de re-test des lignes rejetees, a partir
+      *d'un fichier de corrections, sans rejouer tout users.dat.
+           IF CORRECT-MODE-ON
+               PERFORM 0600-CORRECTIONS-START
+               THRU    0600-CORRECTIONS-END
+           END-IF.
+
+           IF DRYRUN-MODE-ON
+      *USER-LGHT/USER-I-LGHT sont deplaces par 0600-CORRECTIONS-START
+      *(une correction ajoute une ligne et retire un rejet sans les
+      *decompter) : on reprend donc WS-INPUT-COUNT et l'ecart
+      *WS-CORR-COUNT, comme le fait deja le bilan de 0200-F-OUTPUT.
+               COMPUTE WS-REJECT-COUNT = USER-I-LGHT - WS-CORR-COUNT
+               COMPUTE WS-VALID-COUNT =
+                       WS-INPUT-COUNT - WS-REJECT-COUNT
+               DISPLAY "Mode simulation : aucun fichier ecrit."
+               DISPLAY "Total lus : "    WS-INPUT-COUNT
+                       " / Valides : "   WS-VALID-COUNT
+                       " / Rejetes : "   WS-REJECT-COUNT
+           ELSE
       *Paragraphe gerant l'ecriture du fichier de sortie.
-           PERFORM 0200-F-OUTPUT-START
-           THRU    0200-F-OUTPUT-END.
+               PERFORM 0200-F-OUTPUT-START
+               THRU    0200-F-OUTPUT-END
+
+      *Paragraphe gerant l'ecriture des utilisateurs valides.
+               PERFORM 0400-VALID-OUTPUT-START
+               THRU    0400-VALID-OUTPUT-END
+           END-IF.
+
+      *Paragraphe de controle : le total lu doit egaler valides +
+      *rejetes, sinon une ligne a ete perdue en cours de traitement.
+           PERFORM 0500-RECONCILE-START
+           THRU    0500-RECONCILE-END.
+
+      *Trace de l'execution dans le journal des traitements, pour
+      *garder un historique de chaque passage du batch.
+           PERFORM 0700-JOURNAL-START
+           THRU    0700-JOURNAL-END.
 
            STOP RUN.
 
@@ -111,6 +323,16 @@
 
            OPEN INPUT F-INPUT.
 
+      *Un statut autre que "00" a l'ouverture (fichier absent,
+      *verrouille, etc.) arrete le traitement proprement plutot que
+      *de laisser la boucle de lecture se comporter au hasard.
+           IF NOT F-INPUT-STATUS-OK
+               DISPLAY "Erreur a l'ouverture de users.dat, statut : "
+                       F-INPUT-STATUS
+               MOVE 1                       TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
            DISPLAY "Debut de lecture du fichier.".
 
            PERFORM UNTIL F-INPUT-STATUS-EOF
@@ -118,10 +340,17 @@
               AT END
                DISPLAY "Fin de lecture de fichier."
               NOT AT END
-                  ADD  1               TO USER-LGHT
-                  MOVE ID-USER         TO USER-ID   (USER-LGHT)
-                  MOVE NOM             TO USER-NAME (USER-LGHT)
-                  MOVE EMAIL           TO USER-EMAIL(USER-LGHT)
+               IF USER-LGHT >= USER-LGHT-MAX
+                   DISPLAY "Capacite maximale atteinte ("
+                           USER-LGHT-MAX
+                           " lignes) : lecture interrompue."
+                   MOVE "10"            TO F-INPUT-STATUS
+               ELSE
+                   ADD  1               TO USER-LGHT
+                   MOVE ID-USER         TO USER-ID   (USER-LGHT)
+                   MOVE NOM             TO USER-NAME (USER-LGHT)
+                   MOVE EMAIL           TO USER-EMAIL(USER-LGHT)
+               END-IF
              END-READ
            END-PERFORM.
 
@@ -137,16 +366,57 @@
            OPEN OUTPUT F-OUTPUT.
 
            DISPLAY "Début de l'écriture du fichier log.".
-      *Boucle pour écrire chaque ligne du fichier.
-           PERFORM VARYING USER-I-IDX FROM 1 BY 1 
+      *Boucle pour écrire chaque ligne du fichier, au format a
+      *crochets habituel ou en CSV selon l'option de ligne de
+      *commande.
+           PERFORM VARYING USER-I-IDX FROM 1 BY 1
                                       UNTIL USER-I-IDX > USER-I-LGHT
-             MOVE USER-I-ID(USER-I-IDX)     TO OUT-ID
-             MOVE USER-I-EMAIL(USER-I-IDX)  TO OUT-EMAIL
-             MOVE WS-OUTPUT                 TO REC-F-OUTPUT
-             WRITE REC-F-OUTPUT
+      *Une ligne corrigee par 0600-CORRECTIONS-START est desormais
+      *valide ; elle ne doit plus apparaitre dans errors.log.
+             IF NOT USER-I-IS-CORRECTED(USER-I-IDX)
+               IF CSV-MODE-ON
+      *FUNCTION TRIM retire les espaces de fin du champ largeur fixe
+      *pour que chaque colonne du CSV n'emporte pas son padding.
+                 MOVE FUNCTION TRIM(USER-I-ID(USER-I-IDX))
+                                                 TO OUT-C-ID
+                 MOVE FUNCTION TRIM(USER-I-REASON(USER-I-IDX))
+                                                 TO OUT-C-REASON
+                 MOVE FUNCTION TRIM(USER-I-EMAIL(USER-I-IDX))
+                                                 TO OUT-C-EMAIL
+                 MOVE WS-OUTPUT-CSV             TO REC-F-OUTPUT
+               ELSE
+                 MOVE USER-I-ID(USER-I-IDX)     TO OUT-ID
+                 MOVE USER-I-REASON(USER-I-IDX) TO OUT-REASON
+                 MOVE USER-I-EMAIL(USER-I-IDX)  TO OUT-EMAIL
+                 MOVE WS-OUTPUT                 TO REC-F-OUTPUT
+               END-IF
+               WRITE REC-F-OUTPUT
+             END-IF
 
            END-PERFORM.
-           
+
+      *Ligne bilan : total lu, valides et rejetes, pour verifier que
+      *le fichier a ete traite en entier sans recompter a la main.
+           MOVE 0                  TO WS-VALID-COUNT.
+           PERFORM VARYING USER-IDX FROM 1 BY 1
+                                     UNTIL USER-IDX > USER-LGHT
+             IF USER-IS-VALID(USER-IDX)
+                 ADD 1              TO WS-VALID-COUNT
+             END-IF
+           END-PERFORM.
+           IF CSV-MODE-ON
+               MOVE WS-INPUT-COUNT     TO OUT-C-TOTAL
+               MOVE WS-VALID-COUNT     TO OUT-C-VALID
+               COMPUTE OUT-C-REJECTED = USER-I-LGHT - WS-CORR-COUNT
+               MOVE WS-TRAILER-CSV     TO REC-F-OUTPUT
+           ELSE
+               MOVE WS-INPUT-COUNT     TO OUT-TOTAL
+               MOVE WS-VALID-COUNT     TO OUT-VALID
+               COMPUTE OUT-REJECTED = USER-I-LGHT - WS-CORR-COUNT
+               MOVE WS-TRAILER         TO REC-F-OUTPUT
+           END-IF.
+           WRITE REC-F-OUTPUT.
+
            DISPLAY "Fin de l'écriture du fichier.".
 
            CLOSE F-OUTPUT.
@@ -161,17 +431,224 @@
            PERFORM VARYING USER-IDX FROM 1 BY 1
                                        UNTIL USER-IDX > USER-LGHT
       *Appel du sous programme pour tester si présence "@".
-             CALL "validate" USING USER-ID(USER-IDX) 
+             CALL "validate" USING USER-ID(USER-IDX)
                                    USER-EMAIL(USER-IDX)
              DISPLAY "Test utilisateur."
-      *Si mail incorrect on bouge dans la structure INVALID-USER.
-             IF RETURN-CODE = 1
+      *Si mail incorrect on bouge dans la structure INVALID-USER,
+      *avec un motif de rejet propre au code retour de validate.
+             IF RETURN-CODE NOT = 0
                DISPLAY "Erreur sur la ligne n° " USER-ID(USER-IDX)
                ADD  1                    TO USER-I-LGHT
                MOVE USER-ID(USER-IDX)    TO USER-I-ID   (USER-I-LGHT)
                MOVE USER-NAME(USER-IDX)  TO USER-I-NAME (USER-I-LGHT)
                MOVE USER-EMAIL(USER-IDX) TO USER-I-EMAIL(USER-I-LGHT)
+               EVALUATE RETURN-CODE
+                 WHEN 1
+                   MOVE "Email invalide"
+                                         TO USER-I-REASON(USER-I-LGHT)
+                 WHEN 2
+                   MOVE "Index invalide"
+                                         TO USER-I-REASON(USER-I-LGHT)
+                 WHEN 3
+                   MOVE "Domaine non autorise"
+                                         TO USER-I-REASON(USER-I-LGHT)
+                 WHEN OTHER
+                   MOVE "Email ou Index invalide"
+                                         TO USER-I-REASON(USER-I-LGHT)
+               END-EVALUATE
+             ELSE
+      *Un mail syntaxiquement correct peut quand meme faire doublon
+      *avec une ligne deja acceptee plus haut dans le fichier.
+               MOVE "N"                   TO WS-DUP-FLAG
+               PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                         UNTIL WS-DUP-IDX >= USER-IDX OR DUP-FOUND
+                 IF USER-IS-VALID(WS-DUP-IDX)
+                   AND USER-EMAIL(WS-DUP-IDX) = USER-EMAIL(USER-IDX)
+                     SET DUP-FOUND            TO TRUE
+                 END-IF
+               END-PERFORM
+               IF DUP-FOUND
+                 DISPLAY "Doublon sur la ligne n° " USER-ID(USER-IDX)
+                 ADD  1                    TO USER-I-LGHT
+                 MOVE USER-ID(USER-IDX)    TO USER-I-ID   (USER-I-LGHT)
+                 MOVE USER-NAME(USER-IDX)  TO USER-I-NAME (USER-I-LGHT)
+                 MOVE USER-EMAIL(USER-IDX) TO USER-I-EMAIL(USER-I-LGHT)
+                 MOVE "Email en double"
+                                         TO USER-I-REASON(USER-I-LGHT)
+               ELSE
+                 SET USER-IS-VALID(USER-IDX) TO TRUE
+               END-IF
              END-IF
            END-PERFORM.
            EXIT.
        0300-TEST-MAIL-END.
+
+      ******************************************************************
+
+      *Paragraphe gerant l'ecriture des utilisateurs valides, pour
+      *que les traitements en aval n'aient pas a relire users.dat.
+       0400-VALID-OUTPUT-START.
+
+           OPEN OUTPUT F-VALID.
+
+           DISPLAY "Début de l'écriture des utilisateurs valides.".
+
+           PERFORM VARYING USER-IDX FROM 1 BY 1
+                                     UNTIL USER-IDX > USER-LGHT
+             IF USER-IS-VALID(USER-IDX)
+               MOVE USER-ID(USER-IDX)    TO OUT-V-ID
+               MOVE USER-NAME(USER-IDX)  TO OUT-V-NAME
+               MOVE USER-EMAIL(USER-IDX) TO OUT-V-EMAIL
+               MOVE WS-VALID-OUTPUT      TO REC-F-VALID
+               WRITE REC-F-VALID
+             END-IF
+           END-PERFORM.
+
+           DISPLAY "Fin de l'écriture des utilisateurs valides.".
+
+           CLOSE F-VALID.
+
+           EXIT.
+       0400-VALID-OUTPUT-END.
+
+      ******************************************************************
+
+      *Paragraphe de controle : recompte les drapeaux USER-IS-VALID
+      *independamment de 0300-TEST-MAIL-START, pour detecter une
+      *ligne qui n'aurait ete classee ni valide ni rejetee. Seules
+      *les lignes d'origine (avant corrections) entrent dans ce
+      *controle : WS-INPUT-COUNT garde le total lu par 0100.
+       0500-RECONCILE-START.
+
+           MOVE 0                          TO WS-VALID-COUNT.
+           PERFORM VARYING USER-IDX FROM 1 BY 1
+                                     UNTIL USER-IDX > WS-INPUT-COUNT
+             IF USER-IS-VALID(USER-IDX)
+                 ADD 1                     TO WS-VALID-COUNT
+             END-IF
+           END-PERFORM.
+
+           IF WS-INPUT-COUNT = WS-VALID-COUNT + USER-I-LGHT
+               DISPLAY "Controle : total lu conforme."
+           ELSE
+               DISPLAY "ATTENTION : ecart de reconciliation -- "
+                       "lus=" WS-INPUT-COUNT
+                       " valides=" WS-VALID-COUNT
+                       " rejetes=" USER-I-LGHT
+           END-IF.
+
+           IF CORRECT-MODE-ON
+               DISPLAY "Corrections appliquees : " WS-CORR-COUNT
+           END-IF.
+
+           EXIT.
+       0500-RECONCILE-END.
+
+      ******************************************************************
+
+      *Paragraphe optionnel : relit corrections.dat (meme disposition
+      *que users.dat) et retente validate sur chaque ligne de
+      *INVALID-USER dont l'identifiant correspond ; une ligne qui
+      *passe desormais est ajoutee a DATA-USER et marquee corrigee
+      *dans INVALID-USER pour qu'elle ne soit plus signalee.
+       0600-CORRECTIONS-START.
+
+           OPEN INPUT F-CORR.
+
+           IF NOT F-CORR-STATUS-OK
+               DISPLAY "Pas de fichier de corrections a traiter."
+           ELSE
+               DISPLAY "Debut du traitement des corrections."
+
+               PERFORM UNTIL F-CORR-STATUS-EOF
+                 READ F-CORR
+                  AT END
+                    DISPLAY "Fin du traitement des corrections."
+                  NOT AT END
+                    PERFORM VARYING USER-I-IDX FROM 1 BY 1
+                        UNTIL USER-I-IDX > USER-I-LGHT
+                      IF USER-I-ID(USER-I-IDX) = CORR-ID
+                        AND NOT USER-I-IS-CORRECTED(USER-I-IDX)
+                        CALL "validate" USING CORR-ID CORR-EMAIL
+                        IF RETURN-CODE = 0
+      *Une correction syntaxiquement valide peut quand meme reprendre
+      *un mail deja accepte ailleurs dans DATA-USER : meme controle
+      *de doublon que 0300-TEST-MAIL-START, sinon une correction
+      *reintroduit le doublon que req012 visait a fermer.
+                          MOVE "N"               TO WS-DUP-FLAG
+                          PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                                    UNTIL WS-DUP-IDX > USER-LGHT
+                                                        OR DUP-FOUND
+                            IF USER-IS-VALID(WS-DUP-IDX)
+                              AND USER-EMAIL(WS-DUP-IDX) = CORR-EMAIL
+                                SET DUP-FOUND        TO TRUE
+                            END-IF
+                          END-PERFORM
+                          IF DUP-FOUND
+                            DISPLAY "Correction en double sur le "
+                                    "mail : " CORR-EMAIL
+                          ELSE
+                            IF USER-LGHT >= USER-LGHT-MAX
+                              DISPLAY "Capacite maximale atteinte ("
+                                      USER-LGHT-MAX
+                                      " lignes) : correction ignoree."
+                            ELSE
+                              ADD 1           TO USER-LGHT
+                              MOVE CORR-ID    TO USER-ID(USER-LGHT)
+                              MOVE CORR-NOM   TO USER-NAME(USER-LGHT)
+                              MOVE CORR-EMAIL TO USER-EMAIL(USER-LGHT)
+                              SET USER-IS-VALID(USER-LGHT) TO TRUE
+                              SET USER-I-IS-CORRECTED(USER-I-IDX)
+                                                            TO TRUE
+                              ADD 1           TO WS-CORR-COUNT
+                              DISPLAY "Correction validee pour "
+                                      CORR-ID
+                            END-IF
+                          END-IF
+                        ELSE
+                          DISPLAY "Correction toujours invalide : "
+                                  CORR-ID
+                        END-IF
+                      END-IF
+                    END-PERFORM
+                 END-READ
+               END-PERFORM
+
+               CLOSE F-CORR
+           END-IF.
+
+           EXIT.
+       0600-CORRECTIONS-END.
+
+      ******************************************************************
+
+      *Ajoute une ligne au journal des traitements (run_journal.log) :
+      *date/heure, fichier d'entree, nombre de lignes lues et
+      *nombre de lignes rejetees, pour garder un historique de
+      *chaque passage du batch sans avoir a fouiller la console.
+       0700-JOURNAL-START.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+
+           OPEN EXTEND F-JOURNAL.
+
+           IF NOT F-JOURNAL-STATUS-OK
+               OPEN OUTPUT F-JOURNAL
+           END-IF.
+
+           MOVE WS-NOW-YYYY            TO OUT-J-YYYY.
+           MOVE WS-NOW-MM              TO OUT-J-MM.
+           MOVE WS-NOW-DD              TO OUT-J-DD.
+           MOVE WS-NOW-HH              TO OUT-J-HH.
+           MOVE WS-NOW-MN              TO OUT-J-MN.
+           MOVE WS-NOW-SS              TO OUT-J-SS.
+           MOVE WS-INPUT-FILENAME      TO OUT-J-FILE.
+           MOVE WS-INPUT-COUNT         TO OUT-J-TOTAL.
+           COMPUTE OUT-J-REJECTED = USER-I-LGHT - WS-CORR-COUNT.
+           MOVE WS-JOURNAL-LINE        TO REC-F-JOURNAL.
+           WRITE REC-F-JOURNAL.
+
+           CLOSE F-JOURNAL.
+
+           EXIT.
+       0700-JOURNAL-END.
