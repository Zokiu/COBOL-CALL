@@ -2,26 +2,106 @@
        PROGRAM-ID. validate.
        AUTHOR.     Terry.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *Identifiants acceptes : alphanumerique + tiret (ex. badges
+      *"EMP-0042"), et non plus seulement du numerique pur.
+           CLASS ID-CHARACTER IS "A" THRU "Z", "a" THRU "z",
+                                 "0" THRU "9", "-", SPACE.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
        01  AT-COUNT                         PIC 9(03).
+       01  WS-EMAIL-TRIM                    PIC X(50).
+
+      *Liste des domaines autorises pour la partie EMAIL ; on
+      *rejette avec un motif distinct tout domaine hors de cette
+      *liste (adresses externes a ecarter avant INVALID-USER).
+       01  DOMAIN-ALLOW-LIST.
+           05 FILLER                  PIC X(20) VALUE "simplon.co".
+           05 FILLER                  PIC X(20) VALUE "simplon.fr".
+           05 FILLER                  PIC X(20) VALUE "example.com".
+       01  DOMAIN-ALLOW-TABLE REDEFINES DOMAIN-ALLOW-LIST.
+           05 DOMAIN-ALLOWED          PIC X(20) OCCURS 3 TIMES.
+
+       01  WS-LOCAL-PART                    PIC X(50).
+       01  WS-DOMAIN-PART                   PIC X(50).
+       01  WS-DOMAIN-LEN                    PIC 9(02).
+       01  WS-ALLOW-LEN                     PIC 9(02).
+       01  WS-START-POS                     PIC 9(02).
+       01  WS-DOMAIN-IDX                    PIC 9(02).
+       01  WS-DOMAIN-FLAG                   PIC X(01) VALUE "N".
+           88 DOMAIN-IS-ALLOWED                       VALUE "Y".
 
        LINKAGE SECTION.
 
        01  LK-ID                            PIC X(10).
        01  LK-EMAIL                         PIC X(50).
-       
+
        PROCEDURE DIVISION USING LK-ID LK-EMAIL.
       *On réinitialise la variable de comptage.
-           MOVE 0                           TO AT-COUNT.    
+           MOVE 0                           TO AT-COUNT.
+      *On retire les espaces parasites avant tout autre traitement,
+      *l'extrait amont laissant parfois du blanc de part et d'autre
+      *de l'adresse dans le champ a largeur fixe EMAIL.
+           MOVE FUNCTION TRIM(LK-EMAIL)      TO WS-EMAIL-TRIM.
       *On compte le nombre de "@" dans la chaine de caratère EMAIL.
-           INSPECT LK-EMAIL TALLYING AT-COUNT FOR ALL "@".
+           INSPECT WS-EMAIL-TRIM TALLYING AT-COUNT FOR ALL "@".
       *Si il y en a 1 alors le mail est valide.
-           
-           IF AT-COUNT NOT = 1 OR LK-ID NOT NUMERIC
-               MOVE 1                       TO RETURN-CODE
-           ELSE IF AT-COUNT = 1 THEN
-               MOVE 0                       TO RETURN-CODE
+      *Code retour distinct selon le motif de rejet, pour que
+      *l'appelant puisse donner une raison precise dans le log.
+           IF LK-ID = SPACES OR LK-ID IS NOT ID-CHARACTER
+               MOVE 2                       TO RETURN-CODE
+           ELSE
+               IF AT-COUNT NOT = 1
+                   MOVE 1                   TO RETURN-CODE
+               ELSE
+                   MOVE "N"                 TO WS-DOMAIN-FLAG
+                   UNSTRING WS-EMAIL-TRIM DELIMITED BY "@"
+                            INTO WS-LOCAL-PART WS-DOMAIN-PART
+                   PERFORM 0100-CHECK-DOMAIN-START
+                   THRU    0100-CHECK-DOMAIN-END
+                   IF DOMAIN-IS-ALLOWED
+                       MOVE 0               TO RETURN-CODE
+                   ELSE
+                       MOVE 3               TO RETURN-CODE
+                   END-IF
+               END-IF
            END-IF.
+           GOBACK.
+
+      *Recherche du domaine de l'adresse (partie suivant le "@")
+      *en fin de liste DOMAIN-ALLOW-LIST, sous-domaines compris.
+       0100-CHECK-DOMAIN-START.
+
+           MOVE LENGTH OF FUNCTION TRIM(WS-DOMAIN-PART)
+                                               TO WS-DOMAIN-LEN.
+
+           PERFORM VARYING WS-DOMAIN-IDX FROM 1 BY 1
+                     UNTIL WS-DOMAIN-IDX > 3 OR DOMAIN-IS-ALLOWED
+               MOVE LENGTH OF
+                    FUNCTION TRIM(DOMAIN-ALLOWED(WS-DOMAIN-IDX))
+                                               TO WS-ALLOW-LEN
+               IF WS-ALLOW-LEN > 0 AND WS-DOMAIN-LEN >= WS-ALLOW-LEN
+                   COMPUTE WS-START-POS =
+                           WS-DOMAIN-LEN - WS-ALLOW-LEN + 1
+      *Le suffixe ne compte que s'il couvre tout le domaine, ou
+      *s'il est precede d'un "." : sinon "fakesimplon.co" serait
+      *accepte comme faux-positif de "simplon.co".
+                   IF (WS-DOMAIN-LEN = WS-ALLOW-LEN
+                          OR WS-DOMAIN-PART(WS-START-POS - 1:1) = ".")
+                      AND FUNCTION UPPER-CASE(WS-DOMAIN-PART
+                           (WS-START-POS:WS-ALLOW-LEN)) =
+                          FUNCTION UPPER-CASE(FUNCTION TRIM
+                           (DOMAIN-ALLOWED(WS-DOMAIN-IDX)))
+                       SET DOMAIN-IS-ALLOWED TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+       0100-CHECK-DOMAIN-END.
+
            END PROGRAM validate.
