@@ -0,0 +1,6 @@
+      *Structure d'un enregistrement de users.dat (identifiant,
+      *nom, email), une ligne par utilisateur.
+       01  REC-F-INPUT.
+           05 ID-USER          PIC X(10).
+           05 NOM              PIC X(50).
+           05 EMAIL            PIC X(50).
