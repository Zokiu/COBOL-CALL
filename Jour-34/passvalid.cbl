@@ -0,0 +1,79 @@
+      ******************************************************************
+      *                    IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. passvalid.
+       AUTHOR.     Terry.
+
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *Classes de caracteres utilisees pour les regles de complexite
+      *(au moins une majuscule, une minuscule et un chiffre).
+           CLASS WS-UPPER-CLASS IS "A" THRU "Z".
+           CLASS WS-LOWER-CLASS IS "a" THRU "z".
+           CLASS WS-DIGIT-CLASS IS "0" THRU "9".
+
+      ******************************************************************
+      *                      DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-PASS-LGTH        PIC 9(02).
+       01  WS-IDX              PIC 9(02).
+       01  WS-HAS-UPPER        PIC X(01) VALUE "N".
+           88 PASS-HAS-UPPER               VALUE "Y".
+       01  WS-HAS-LOWER        PIC X(01) VALUE "N".
+           88 PASS-HAS-LOWER               VALUE "Y".
+       01  WS-HAS-DIGIT        PIC X(01) VALUE "N".
+           88 PASS-HAS-DIGIT               VALUE "Y".
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LK-PASS             PIC X(50).
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-PASS.
+
+      *Code retour :
+      *  0 = mot de passe conforme
+      *  1 = trop court (moins de 8 caracteres significatifs)
+      *  2 = ne mele pas majuscule/minuscule/chiffre
+           MOVE "N"                              TO WS-HAS-UPPER.
+           MOVE "N"                               TO WS-HAS-LOWER.
+           MOVE "N"                               TO WS-HAS-DIGIT.
+           MOVE LENGTH OF FUNCTION TRIM(LK-PASS)  TO WS-PASS-LGTH.
+
+           IF WS-PASS-LGTH < 8
+               MOVE 1                             TO RETURN-CODE
+           ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                         UNTIL WS-IDX > WS-PASS-LGTH
+                   IF LK-PASS(WS-IDX:1) IS WS-UPPER-CLASS
+                       SET PASS-HAS-UPPER TO TRUE
+                   END-IF
+                   IF LK-PASS(WS-IDX:1) IS WS-LOWER-CLASS
+                       SET PASS-HAS-LOWER TO TRUE
+                   END-IF
+                   IF LK-PASS(WS-IDX:1) IS WS-DIGIT-CLASS
+                       SET PASS-HAS-DIGIT TO TRUE
+                   END-IF
+               END-PERFORM
+
+               IF PASS-HAS-UPPER AND PASS-HAS-LOWER AND PASS-HAS-DIGIT
+                   MOVE 0                         TO RETURN-CODE
+               ELSE
+                   MOVE 2                         TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+           END PROGRAM passvalid.
