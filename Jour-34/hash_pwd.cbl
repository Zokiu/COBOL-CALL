@@ -0,0 +1,69 @@
+      ******************************************************************
+      *                    IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hash_pwd.
+       AUTHOR.     Terry.
+
+      ******************************************************************
+      *                      DATA DIVISION
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-PASS-LGTH        PIC 9(02).
+       01  WS-SALT-LGTH        PIC 9(02).
+       01  WS-IDX              PIC 9(02).
+       01  WS-HASH-NUM         PIC 9(18).
+
+       LINKAGE SECTION.
+
+       01  LK-PASS             PIC X(50).
+       01  LK-SALT             PIC X(50).
+       01  LK-HASH             PIC X(50).
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-PASS LK-SALT LK-HASH.
+
+      *Condensat simple (pas d'OpenSSL/crypto disponible ici) :
+      *accumulation polynomiale sur le code de chaque caractere,
+      *modulo pour rester sur 18 chiffres. Le but est de ne plus
+      *jamais ecrire le mot de passe en clair en base, pas de suivre
+      *un algorithme de reference.
+      *LK-SALT (propre a chaque ligne, ex. le nom ou l'horodatage de
+      *creation deja conserve par l'appelant) est condense avant le
+      *mot de passe : deux utilisateurs avec le meme mot de passe
+      *n'obtiennent donc plus le meme LK-HASH, et une table
+      *precalculee sur le seul mot de passe ne s'applique plus.
+           MOVE 0                                TO WS-HASH-NUM.
+           MOVE LENGTH OF FUNCTION TRIM(LK-SALT)  TO WS-SALT-LGTH.
+           MOVE LENGTH OF FUNCTION TRIM(LK-PASS)  TO WS-PASS-LGTH.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                                  UNTIL WS-IDX > WS-SALT-LGTH
+               COMPUTE WS-HASH-NUM =
+                   FUNCTION MOD(
+                       (WS-HASH-NUM * 131) +
+                       FUNCTION ORD(LK-SALT(WS-IDX:1)),
+                       999999999999999937)
+           END-PERFORM.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                                  UNTIL WS-IDX > WS-PASS-LGTH
+               COMPUTE WS-HASH-NUM =
+                   FUNCTION MOD(
+                       (WS-HASH-NUM * 131) +
+                       FUNCTION ORD(LK-PASS(WS-IDX:1)),
+                       999999999999999937)
+           END-PERFORM.
+
+           MOVE SPACES                           TO LK-HASH.
+           MOVE WS-HASH-NUM                      TO LK-HASH.
+
+           GOBACK.
+
+           END PROGRAM hash_pwd.
