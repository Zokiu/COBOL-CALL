@@ -0,0 +1,83 @@
+      ******************************************************************
+      *                    IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. delt.
+       AUTHOR.     Terry.
+
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      * SOURCE-COMPUTER. Zokiu WITH DEBUGGING MODE.
+
+      ******************************************************************
+      *                      DATA DIVISION
+      ******************************************************************
+
+       DATA DIVISION.
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-USER-NAME        PIC X(50).
+       01  WS-DUP-COUNT        PIC 9(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-SQLCODE-X        PIC S9(05).
+       01  WS-SQL-MESSAGE      PIC X(40).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LK-USER-NAME        PIC X(50).
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-USER-NAME.
+
+           MOVE LK-USER-NAME TO WS-USER-NAME.
+
+      *On verifie que le compte existe avant de lancer le DELETE,
+      *pour pouvoir renvoyer un code distinct pour "nom inconnu"
+      *plutot que de laisser passer un DELETE qui ne supprime rien.
+           MOVE 0                       TO WS-DUP-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+               FROM users WHERE nom = :WS-USER-NAME
+           END-EXEC.
+
+           IF WS-DUP-COUNT = 0
+               MOVE 2                   TO RETURN-CODE
+           ELSE
+               EXEC SQL
+                   DELETE FROM users WHERE nom = :WS-USER-NAME
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY "Utilisateur supprime : " WS-USER-NAME
+                   MOVE 0               TO RETURN-CODE
+               ELSE
+                   MOVE SQLCODE         TO WS-SQLCODE-X
+                   CALL "sqlmsg" USING WS-SQLCODE-X WS-SQL-MESSAGE
+                   DISPLAY "Erreur lors de la suppression"
+                   DISPLAY "SQLCODE: " SQLCODE " - " WS-SQL-MESSAGE
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 1               TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           MOVE WS-USER-NAME TO LK-USER-NAME.
+
+           GOBACK.
+
+           END PROGRAM delt.
