@@ -0,0 +1,193 @@
+      ******************************************************************
+      *                    IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. list_usr.
+       AUTHOR.     Terry.
+
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      * SOURCE-COMPUTER. Zokiu WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-REPORT ASSIGN TO "users_report.out"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-REPORT-STATUS.
+
+      *Fichier exporte au format Jour-33 (ID-USER/NOM/EMAIL, cf.
+      *user.cpy), pour que les comptes provisionnes ici puissent
+      *etre rejoues dans le lot de validation des emails.
+           SELECT F-EXPORT ASSIGN TO "exported_users.dat"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-EXPORT-STATUS.
+
+      ******************************************************************
+      *                      DATA DIVISION
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-REPORT.
+
+       01  REC-F-REPORT         PIC X(80).
+
+       FD  F-EXPORT.
+
+       01  REC-F-EXPORT         PIC X(110).
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-ROW-NOM           PIC X(50).
+       01  WS-ROW-CREATED       PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE C-USERS CURSOR FOR
+           SELECT nom, created_at FROM users ORDER BY nom
+       END-EXEC.
+
+       01  F-REPORT-STATUS      PIC X(02) VALUE SPACE.
+           88 F-REPORT-STATUS-OK           VALUE "00".
+       01  F-EXPORT-STATUS      PIC X(02) VALUE SPACE.
+           88 F-EXPORT-STATUS-OK           VALUE "00".
+
+       01  WS-ROW-COUNT         PIC 9(05) VALUE 0.
+
+      *Pseudo-identifiant sequentiel attribue a l'export : la table
+      *users ne porte pas d'ID-USER/EMAIL Jour-33, on les synthetise
+      *ici (EMAIL batie sur le domaine interne autorise par validate).
+       01  WS-EXPORT-ID         PIC 9(10) VALUE 0.
+       01  WS-EXPORT-ID-X       PIC X(10).
+       01  WS-EXPORT-EMAIL      PIC X(50).
+
+       01  WS-REPORT-LINE.
+           05 OUT-NOM           PIC X(50).
+           05 FILLER            PIC X(02) VALUE SPACE.
+           05 OUT-CREATED       PIC X(20).
+
+       01  WS-EXPORT-LINE.
+           05 OUT-E-ID          PIC X(10).
+           05 OUT-E-NOM         PIC X(50).
+           05 OUT-E-EMAIL       PIC X(50).
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *LK-MODE = "LIST"   : imprime le roster a l'ecran et dans
+      *                     users_report.out.
+      *LK-MODE = "EXPORT" : ecrit en plus exported_users.dat au
+      *                     format Jour-33.
+       01  LK-MODE              PIC X(10).
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-MODE.
+
+           MOVE 0 TO WS-ROW-COUNT.
+
+           OPEN OUTPUT F-REPORT.
+      *Un statut autre que "00" a l'ouverture (disque plein, droits
+      *insuffisants, etc.) doit etre signale plutot que de laisser
+      *les WRITE suivants s'executer contre un fichier qui n'a pas
+      *ete ouvert correctement.
+           IF NOT F-REPORT-STATUS-OK
+               DISPLAY "Erreur a l'ouverture de users_report.out, "
+                       "statut : " F-REPORT-STATUS
+               MOVE 1                      TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           IF LK-MODE = "EXPORT"
+               OPEN OUTPUT F-EXPORT
+               IF NOT F-EXPORT-STATUS-OK
+                   DISPLAY "Erreur a l'ouverture de "
+                           "exported_users.dat, statut : "
+                           F-EXPORT-STATUS
+                   CLOSE F-REPORT
+                   MOVE 1                  TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+           EXEC SQL OPEN C-USERS END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C-USERS INTO :WS-ROW-NOM, :WS-ROW-CREATED
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1                    TO WS-ROW-COUNT
+                   PERFORM 0100-WRITE-REPORT-START
+                   THRU    0100-WRITE-REPORT-END
+                   IF LK-MODE = "EXPORT"
+                       PERFORM 0200-WRITE-EXPORT-START
+                       THRU    0200-WRITE-EXPORT-END
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-USERS END-EXEC.
+
+           CLOSE F-REPORT.
+           IF LK-MODE = "EXPORT"
+               CLOSE F-EXPORT
+           END-IF.
+
+           DISPLAY "Nombre d'utilisateurs listes : " WS-ROW-COUNT.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+      ******************************************************************
+
+       0100-WRITE-REPORT-START.
+
+           DISPLAY WS-ROW-NOM "  " WS-ROW-CREATED.
+
+           MOVE WS-ROW-NOM          TO OUT-NOM.
+           MOVE WS-ROW-CREATED      TO OUT-CREATED.
+           MOVE WS-REPORT-LINE      TO REC-F-REPORT.
+           WRITE REC-F-REPORT.
+
+           EXIT.
+       0100-WRITE-REPORT-END.
+
+      ******************************************************************
+
+      *Construction d'une ligne exported_users.dat au format
+      *ID-USER/NOM/EMAIL attendu par le lot Jour-33.
+       0200-WRITE-EXPORT-START.
+
+           ADD 1                       TO WS-EXPORT-ID.
+           MOVE WS-EXPORT-ID           TO WS-EXPORT-ID-X.
+
+           STRING FUNCTION TRIM(WS-ROW-NOM) DELIMITED BY SIZE
+                  "@simplon.fr"        DELIMITED BY SIZE
+                  INTO WS-EXPORT-EMAIL.
+
+           MOVE WS-EXPORT-ID-X         TO OUT-E-ID.
+           MOVE WS-ROW-NOM             TO OUT-E-NOM.
+           MOVE WS-EXPORT-EMAIL        TO OUT-E-EMAIL.
+           MOVE WS-EXPORT-LINE         TO REC-F-EXPORT.
+           WRITE REC-F-EXPORT.
+
+           EXIT.
+       0200-WRITE-EXPORT-END.
+
+           END PROGRAM list_usr.
