@@ -0,0 +1,109 @@
+      ******************************************************************
+      *                    IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. notify.
+       AUTHOR.     Terry.
+
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      * SOURCE-COMPUTER. Zokiu WITH DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Fichier de sortie integration, repris par le job de
+      *notification pour avertir les nouveaux utilisateurs.
+           SELECT F-NOTIFY ASSIGN TO "notify_outbox.dat"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-NOTIFY-STATUS.
+
+      ******************************************************************
+      *                      DATA DIVISION
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-NOTIFY.
+
+       01  REC-F-NOTIFY         PIC X(80).
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       01  F-NOTIFY-STATUS      PIC X(02) VALUE SPACE.
+           88 F-NOTIFY-STATUS-OK            VALUE "00".
+
+       01  WS-DATE-TIME.
+           05 WS-DT-YYYY        PIC 9(04).
+           05 WS-DT-MM          PIC 9(02).
+           05 WS-DT-DD          PIC 9(02).
+           05 WS-DT-HH          PIC 9(02).
+           05 WS-DT-MIN         PIC 9(02).
+           05 WS-DT-SEC         PIC 9(02).
+           05 FILLER            PIC X(09).
+
+       01  WS-TIMESTAMP         PIC X(19).
+
+       01  WS-NOTIFY-LINE.
+           05 NOTIFY-NOM        PIC X(50).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 NOTIFY-TIMESTAMP  PIC X(19).
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LK-USER-NAME         PIC X(50).
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-USER-NAME.
+
+           PERFORM 0100-BUILD-TIMESTAMP-START
+           THRU    0100-BUILD-TIMESTAMP-END.
+
+           OPEN EXTEND F-NOTIFY.
+           IF NOT F-NOTIFY-STATUS-OK
+               OPEN OUTPUT F-NOTIFY
+           END-IF.
+
+           MOVE LK-USER-NAME        TO NOTIFY-NOM.
+           MOVE WS-TIMESTAMP        TO NOTIFY-TIMESTAMP.
+           MOVE WS-NOTIFY-LINE      TO REC-F-NOTIFY.
+           WRITE REC-F-NOTIFY.
+
+           CLOSE F-NOTIFY.
+
+           GOBACK.
+
+      ******************************************************************
+
+       0100-BUILD-TIMESTAMP-START.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME.
+
+           STRING WS-DT-YYYY              DELIMITED BY SIZE
+                  "-"                     DELIMITED BY SIZE
+                  WS-DT-MM                DELIMITED BY SIZE
+                  "-"                     DELIMITED BY SIZE
+                  WS-DT-DD                DELIMITED BY SIZE
+                  " "                     DELIMITED BY SIZE
+                  WS-DT-HH                DELIMITED BY SIZE
+                  ":"                     DELIMITED BY SIZE
+                  WS-DT-MIN               DELIMITED BY SIZE
+                  ":"                     DELIMITED BY SIZE
+                  WS-DT-SEC               DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
+
+           EXIT.
+       0100-BUILD-TIMESTAMP-END.
+
+           END PROGRAM notify.
