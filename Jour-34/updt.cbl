@@ -0,0 +1,95 @@
+      ******************************************************************
+      *                    IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. updt.
+       AUTHOR.     Terry.
+
+      ******************************************************************
+      *                      ENVIRONMENT DIVISION
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      * SOURCE-COMPUTER. Zokiu WITH DEBUGGING MODE.
+
+      ******************************************************************
+      *                      DATA DIVISION
+      ******************************************************************
+
+       DATA DIVISION.
+
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-USER-NAME        PIC X(50).
+       01  WS-USER-PASS        PIC X(50).
+       01  WS-USER-PASS-HASH   PIC X(50).
+       01  WS-DUP-COUNT        PIC 9(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-SQLCODE-X        PIC S9(05).
+       01  WS-SQL-MESSAGE      PIC X(40).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LK-USER-NAME        PIC X(50).
+       01  LK-USER-PASS        PIC X(50).
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-USER-NAME LK-USER-PASS.
+
+           MOVE LK-USER-NAME TO WS-USER-NAME.
+           MOVE LK-USER-PASS TO WS-USER-PASS.
+
+      *On ne met a jour que les comptes qui existent deja ; sinon on
+      *renvoie un code distinct pour que l'appelant n'affiche pas a
+      *tort "mot de passe modifie" pour un nom inconnu.
+           MOVE 0                       TO WS-DUP-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+               FROM users WHERE nom = :WS-USER-NAME
+           END-EXEC.
+
+           IF WS-DUP-COUNT = 0
+               MOVE 2                   TO RETURN-CODE
+           ELSE
+      *Meme sel (le nom) qu'a la creation dans insrt.cbl, pour que
+      *la modification du mot de passe suive la meme convention.
+               CALL "hash_pwd" USING WS-USER-PASS WS-USER-NAME
+                                      WS-USER-PASS-HASH
+
+               EXEC SQL
+                   UPDATE users SET password = :WS-USER-PASS-HASH
+                   WHERE nom = :WS-USER-NAME
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY "Mot de passe modifie pour "
+                           WS-USER-NAME
+                   MOVE 0               TO RETURN-CODE
+               ELSE
+                   MOVE SQLCODE         TO WS-SQLCODE-X
+                   CALL "sqlmsg" USING WS-SQLCODE-X WS-SQL-MESSAGE
+                   DISPLAY "Erreur lors de la modification"
+                   DISPLAY "SQLCODE: " SQLCODE " - " WS-SQL-MESSAGE
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 1               TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           MOVE WS-USER-NAME TO LK-USER-NAME.
+           MOVE WS-USER-PASS TO LK-USER-PASS.
+
+           GOBACK.
+
+           END PROGRAM updt.
