@@ -1,6 +1,12 @@
       ******************************************************************
       *                    IDENTIFICATION DIVISION
       ******************************************************************
+      *Fichier derive, genere par le precompilateur OCESQL a partir
+      *de insrt.cbl : toute evolution de l'INSERT se fait dans
+      *insrt.cbl puis se reporte ici en regenerant via OCESQL. Si le
+      *precompilateur n'est pas disponible, reporter le meme
+      *changement a la main dans cet unique fichier derive, mais ne
+      *jamais le faire evoluer independamment de insrt.cbl.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. insrt.
        AUTHOR.     Terry.
@@ -13,23 +19,57 @@
 
       * SOURCE-COMPUTER. Zokiu WITH DEBUGGING MODE.
 
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-INSRT-ERR ASSIGN TO "insrt_errors.log"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-INSRT-ERR-STATUS.
 
       ******************************************************************
       *                      DATA DIVISION
       ******************************************************************
 
        DATA DIVISION.
-       
+       FILE SECTION.
+
+       FD  F-INSRT-ERR.
+
+       01  REC-F-INSRT-ERR      PIC X(90).
 
       ******************************************************************
 
        WORKING-STORAGE SECTION.
 
+       01  F-INSRT-ERR-STATUS   PIC X(02) VALUE SPACE.
+           88 F-INSRT-ERR-STATUS-OK         VALUE "00".
+
+       01  WS-DATE-TIME.
+           05 WS-DT-YYYY        PIC 9(04).
+           05 WS-DT-MM          PIC 9(02).
+           05 WS-DT-DD          PIC 9(02).
+           05 WS-DT-HH          PIC 9(02).
+           05 WS-DT-MIN         PIC 9(02).
+           05 WS-DT-SEC         PIC 9(02).
+           05 FILLER            PIC X(09).
+
+       01  WS-TIMESTAMP         PIC X(19).
+       01  WS-SQLCODE-X         PIC S9(05).
+       01  WS-SQL-MESSAGE       PIC X(40).
+
+       01  WS-ERR-LINE.
+           05 ERR-NOM           PIC X(50).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 ERR-SQLCODE       PIC -(5)9.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 ERR-TIMESTAMP     PIC X(19).
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  WS-USER-NAME        PIC X(50).
        01  WS-USER-PASS        PIC X(50).
+       01  WS-USER-PASS-HASH   PIC X(50).
+       01  WS-DUP-COUNT        PIC 9(04).
+       01  WS-CREATED-AT       PIC X(19).
 OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 
 
@@ -38,31 +78,40 @@ OCESQL     copy "sqlca.cbl".
 
       ******************************************************************
 OCESQL*
+OCESQL 01  SQ0000.
+OCESQL     02  FILLER PIC X(043) VALUE "SELECT COUNT(*) FROM users WHE"
+OCESQL  &  "RE nom = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
 OCESQL 01  SQ0001.
-OCESQL     02  FILLER PIC X(051) VALUE "INSERT INTO users (nom, passwo"
-OCESQL  &  "rd) VALUES ( $1, $2 )".
+OCESQL     02  FILLER PIC X(069) VALUE "INSERT INTO users (nom, passwo"
+OCESQL  &  "rd, created_at) VALUES ( $1, $2, $3 )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        LINKAGE SECTION.
 
-       
        01  LK-USER-NAME        PIC X(50).
        01  LK-USER-PASS        PIC X(50).
-
+       01  LK-COMMIT-MODE      PIC X(01).
 
       ******************************************************************
       *                    PROCEDURE DIVISION
-      ******************************************************************    
+      ******************************************************************
 
-       PROCEDURE DIVISION USING LK-USER-NAME LK-USER-PASS.
+       PROCEDURE DIVISION USING LK-USER-NAME LK-USER-PASS
+                                 LK-COMMIT-MODE.
 
            MOVE LK-USER-NAME TO WS-USER-NAME.
            MOVE LK-USER-PASS TO WS-USER-PASS.
 
-OCESQL*    EXEC SQL 
-OCESQL*        INSERT INTO users (nom, password)
-OCESQL*        VALUES (:WS-USER-NAME, :WS-USER-PASS)
+           PERFORM 0100-BUILD-TIMESTAMP-START
+           THRU    0100-BUILD-TIMESTAMP-END.
+
+OCESQL*    EXEC SQL
+OCESQL*        SELECT COUNT(*) INTO :WS-DUP-COUNT
+OCESQL*        FROM users WHERE nom = :WS-USER-NAME
 OCESQL*    END-EXEC.
+           MOVE 0 TO WS-DUP-COUNT
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
@@ -71,48 +120,147 @@ OCESQL          BY VALUE 50
 OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE WS-USER-NAME
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
-OCESQL          BY VALUE 16
-OCESQL          BY VALUE 50
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE WS-USER-PASS
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExecParams" USING
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0001
+OCESQL          BY REFERENCE SQ0000
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 1
 OCESQL          BY VALUE 2
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-DUP-COUNT
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
 
-           IF SQLCODE = 0
-OCESQL*        EXEC SQL COMMIT END-EXEC
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "COMMIT" & x"00"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
-               DISPLAY "Utilisateur ajout√©"
-               DISPLAY WS-USER-NAME
+           IF WS-DUP-COUNT > 0
+               MOVE 2                   TO RETURN-CODE
            ELSE
-               DISPLAY "Erreur lors de l'ajout"
-               DISPLAY "SQLCODE: " SQLCODE
-OCESQL*        EXEC SQL ROLLBACK END-EXEC
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "ROLLBACK" & x"00"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
+               CALL "hash_pwd" USING WS-USER-PASS WS-USER-NAME
+                                      WS-USER-PASS-HASH
+               MOVE WS-TIMESTAMP        TO WS-CREATED-AT
+
+OCESQL*        EXEC SQL
+OCESQL*            INSERT INTO users (nom, password, created_at)
+OCESQL*            VALUES (:WS-USER-NAME, :WS-USER-PASS-HASH,
+OCESQL*                    :WS-CREATED-AT)
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 16
+OCESQL              BY VALUE 50
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE WS-USER-NAME
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 16
+OCESQL              BY VALUE 50
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE WS-USER-PASS-HASH
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 16
+OCESQL              BY VALUE 19
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE WS-CREATED-AT
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLExecParams" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0001
+OCESQL              BY VALUE 3
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+
+               IF SQLCODE = 0
+                   IF LK-COMMIT-MODE NOT = "Y"
+OCESQL*                EXEC SQL COMMIT END-EXEC
+OCESQL                 CALL "OCESQLStartSQL"
+OCESQL                 END-CALL
+OCESQL                 CALL "OCESQLExec" USING
+OCESQL                      BY REFERENCE SQLCA
+OCESQL                      BY REFERENCE "COMMIT" & x"00"
+OCESQL                 END-CALL
+OCESQL                 CALL "OCESQLEndSQL"
+OCESQL                 END-CALL
+                   END-IF
+                   DISPLAY "Utilisateur ajout√©"
+                   DISPLAY WS-USER-NAME
+      *En mode lot, l'appelant tient la transaction ouverte et ne
+      *sait pas encore si elle sera validee ou annulee : on ne
+      *notifie qu'apres son propre COMMIT, jamais ici.
+                   IF LK-COMMIT-MODE NOT = "Y"
+                       CALL "notify" USING WS-USER-NAME
+                   END-IF
+                   MOVE 0               TO RETURN-CODE
+               ELSE
+                   MOVE SQLCODE         TO WS-SQLCODE-X
+                   CALL "sqlmsg" USING WS-SQLCODE-X WS-SQL-MESSAGE
+                   DISPLAY "Erreur lors de l'ajout"
+                   DISPLAY "SQLCODE: " SQLCODE " - " WS-SQL-MESSAGE
+                   IF LK-COMMIT-MODE NOT = "Y"
+OCESQL*                EXEC SQL ROLLBACK END-EXEC
+OCESQL                 CALL "OCESQLStartSQL"
+OCESQL                 END-CALL
+OCESQL                 CALL "OCESQLExec" USING
+OCESQL                      BY REFERENCE SQLCA
+OCESQL                      BY REFERENCE "ROLLBACK" & x"00"
+OCESQL                 END-CALL
+OCESQL                 CALL "OCESQLEndSQL"
+OCESQL                 END-CALL
+                   END-IF
+                   PERFORM 0300-LOG-ERROR-START
+                   THRU    0300-LOG-ERROR-END
+                   MOVE 1               TO RETURN-CODE
+               END-IF
            END-IF.
 
            MOVE WS-USER-NAME TO LK-USER-NAME.
            MOVE WS-USER-PASS TO LK-USER-PASS.
 
-           END PROGRAM insrt.
+           GOBACK.
+
+      ******************************************************************
+
+       0100-BUILD-TIMESTAMP-START.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME.
 
+           STRING WS-DT-YYYY              DELIMITED BY SIZE
+                  "-"                     DELIMITED BY SIZE
+                  WS-DT-MM                DELIMITED BY SIZE
+                  "-"                     DELIMITED BY SIZE
+                  WS-DT-DD                DELIMITED BY SIZE
+                  " "                     DELIMITED BY SIZE
+                  WS-DT-HH                DELIMITED BY SIZE
+                  ":"                     DELIMITED BY SIZE
+                  WS-DT-MIN               DELIMITED BY SIZE
+                  ":"                     DELIMITED BY SIZE
+                  WS-DT-SEC               DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
+
+           EXIT.
+       0100-BUILD-TIMESTAMP-END.
+
+      ******************************************************************
+
+       0300-LOG-ERROR-START.
+
+           OPEN EXTEND F-INSRT-ERR.
+           IF NOT F-INSRT-ERR-STATUS-OK
+               OPEN OUTPUT F-INSRT-ERR
+           END-IF.
+
+           MOVE WS-USER-NAME        TO ERR-NOM.
+           MOVE SQLCODE              TO ERR-SQLCODE.
+           MOVE WS-TIMESTAMP        TO ERR-TIMESTAMP.
+           MOVE WS-ERR-LINE         TO REC-F-INSRT-ERR.
+           WRITE REC-F-INSRT-ERR.
+
+           CLOSE F-INSRT-ERR.
+
+           EXIT.
+       0300-LOG-ERROR-END.
+
+           END PROGRAM insrt.
