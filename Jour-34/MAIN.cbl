@@ -13,27 +13,117 @@
 
       * SOURCE-COMPUTER. Zokiu WITH DEBUGGING MODE.
 
-       
+       SPECIAL-NAMES.
+      *Caracteres acceptes pour un nom d'utilisateur : lettres,
+      *chiffres, espace, tiret, tiret bas et point.
+           CLASS WS-NAME-CHARACTER IS "A" THRU "Z", "a" THRU "z",
+                                 "0" THRU "9", "-", "_", ".", SPACE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-BATCH ASSIGN TO "new_users.txt"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-BATCH-STATUS.
+
+           SELECT F-CRED ASSIGN TO "db_credentials.cfg"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-CRED-STATUS.
 
       ******************************************************************
       *                      DATA DIVISION
       ******************************************************************
 
        DATA DIVISION.
-       
+       FILE SECTION.
+
+       FD  F-BATCH.
+
+       01  REC-F-BATCH.
+           05 BATCH-NAME       PIC X(50).
+           05 BATCH-PASS       PIC X(50).
+
+       FD  F-CRED.
+
+      *Fichier de configuration protege (db_credentials.cfg) :
+      *username/mot de passe/base, une ligne, pour les executions
+      *sans operateur. Si absent, on revient aux ACCEPT habituels.
+       01  REC-F-CRED.
+           05 CRED-USER        PIC X(20).
+           05 CRED-PASS        PIC X(20).
+           05 CRED-NAME        PIC X(20).
 
       ******************************************************************
 
        WORKING-STORAGE SECTION.
 
        01  WS-INPUT        PIC X(50).
-    
+
        01  WS-ADD-QUESTION PIC X(1).
            88 WS-ADD-QUESTION-OK VALUE "Y".
-           88 WS-ADD-QUESTION-KO VALUE "n".
+           88 WS-ADD-QUESTION-KO VALUE "N".
 
        01  WS-LGTH         PIC 9(2).
-       
+
+       01  WS-GREET-WORD   PIC X(10) VALUE "Bienvenue".
+       01  WS-GREET-NOM    PIC X(20).
+       01  WS-GREET-REPONSE PIC X(30).
+
+       01  F-BATCH-STATUS  PIC X(02) VALUE SPACE.
+           88 F-BATCH-STATUS-OK         VALUE "00".
+           88 F-BATCH-STATUS-EOF        VALUE "10".
+
+       01  F-CRED-STATUS   PIC X(02) VALUE SPACE.
+           88 F-CRED-STATUS-OK          VALUE "00".
+
+       01  WS-CMD-LINE     PIC X(60).
+       01  WS-ARG1         PIC X(20).
+
+       01  WS-BATCH-FLAG   PIC X(01) VALUE "N".
+           88 BATCH-MODE-ON             VALUE "Y".
+
+      *Choix au menu principal : 1 Ajouter, 2 Modifier le mot de
+      *passe, 3 Supprimer, 4 Lister, 5 Quitter.
+       01  WS-MENU-CHOICE  PIC X(01).
+           88 WS-MENU-QUIT               VALUE "5".
+
+       01  WS-NAME-OK-FLAG PIC X(01) VALUE "N".
+           88 WS-NAME-IS-OK              VALUE "Y".
+
+       01  WS-PASSVALID-RC PIC 9(02).
+
+      *"Y" si la transaction d'un lot d'insrt est tenue ouverte par
+      *MAIN jusqu'a la fin du lot plutot que validee ligne a ligne.
+       01  WS-COMMIT-MODE  PIC X(01) VALUE "N".
+       01  WS-BATCH-FAILED PIC X(01) VALUE "N".
+           88 WS-BATCH-HAS-FAILED        VALUE "Y".
+
+      *Trace, ligne par ligne de new_users.txt, de celles qui ont
+      *effectivement reçu un RETURN-CODE = 0 lors de la premiere
+      *passe : seules celles-ci seront accueillies/notifiees lors
+      *de la seconde passe, une fois le COMMIT du lot acquis.
+      *Meme echelle que DATA-USER/INVALID-USER cote Jour-33 : un lot
+      *de plus de 99999 lignes est averti et tronque plutot que de
+      *faire deborder silencieusement WS-BATCH-OK-FLAG.
+       01  WS-BATCH-ROW-MAX   PIC 9(05) VALUE 99999.
+       01  WS-BATCH-ROW-COUNT PIC 9(05) VALUE 0.
+       01  WS-BATCH-IDX       PIC 9(05).
+       01  WS-BATCH-OK-FLAGS.
+           05 WS-BATCH-OK-FLAG PIC X(01) OCCURS 99999 TIMES VALUE "N".
+
+       01  WS-CONN-RETRY   PIC 9(01) VALUE 0.
+       01  WS-CONN-OK-FLAG PIC X(01) VALUE "N".
+           88 WS-CONN-IS-OK               VALUE "Y".
+
+       01  WS-SQLCODE-X    PIC S9(05).
+       01  WS-SQL-MESSAGE  PIC X(40).
+
+      *Passe a "list_usr" par WORKING-STORAGE plutot qu'en litteral :
+      *un CALL ne redimensionne pas un argument litteral a la taille
+      *du LK-MODE PIC X(10) du sous-programme, donc un litteral "EXPORT"/
+      *"LIST" passe directement ne serait pas fiable a comparer la-bas.
+       01  WS-LIST-MODE    PIC X(10).
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 WS-USER-NAME       PIC X(50).
        01 WS-USER-PASS       PIC X(50).
@@ -44,19 +134,37 @@
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       
+
 
       ******************************************************************
       *                    PROCEDURE DIVISION
-      ******************************************************************    
+      ******************************************************************
 
        PROCEDURE DIVISION.
 
+      *Mode lot (BATCH) : provisionne un cohorte entiere depuis
+      *new_users.txt sans solliciter l'operateur.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+                    INTO WS-ARG1.
+           IF WS-ARG1 = "BATCH"
+               SET BATCH-MODE-ON TO TRUE
+           END-IF.
+
            PERFORM 0000-CONNEXION-START
            THRU    0000-CONNEXION-END.
 
-           PERFORM 0100-ADD-USER-START
-           THRU    0100-ADD-USER-END.
+           IF NOT WS-CONN-IS-OK
+               DISPLAY "Abandon : aucune connexion a la base."
+           ELSE
+               IF BATCH-MODE-ON
+                   PERFORM 0150-BATCH-ADD-START
+                   THRU    0150-BATCH-ADD-END
+               ELSE
+                   PERFORM 0050-MENU-START
+                   THRU    0050-MENU-END
+               END-IF
+           END-IF.
 
            STOP RUN.
 
@@ -64,51 +172,419 @@
       *                       PARAGRAPHES
       ******************************************************************
 
+      *Tente la connexion ; en cas d'echec, redemande les
+      *identifiants au lieu de poursuivre sans session active.
        0000-CONNEXION-START.
-           DISPLAY "Connexion a la base de donnee...".
-           DISPLAY "Veuillez renseigner votre username: ".
-           ACCEPT DB-USER.
-           DISPLAY "Veuillez renseigner votre mot de passe: ".
-           ACCEPT DB-PASS.
-           DISPLAY "Veuillez renseigner la base de donnee: ".
-           ACCEPT DB-NAME.
-
-           EXEC SQL 
-           CONNECT :DB-USER IDENTIFIED BY :DB-PASS USING :DB-NAME 
-           END-EXEC.
-
-           IF SQLCODE NOT = 0
-             DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
-           END-IF.
+
+           MOVE 0                       TO WS-CONN-RETRY.
+           MOVE "N"                     TO WS-CONN-OK-FLAG.
+
+           PERFORM UNTIL WS-CONN-IS-OK OR WS-CONN-RETRY > 2
+               ADD 1                    TO WS-CONN-RETRY
+               DISPLAY "Connexion a la base de donnee..."
+
+               OPEN INPUT F-CRED
+               IF F-CRED-STATUS-OK AND WS-CONN-RETRY = 1
+                   READ F-CRED
+                     NOT AT END
+                       MOVE CRED-USER      TO DB-USER
+                       MOVE CRED-PASS      TO DB-PASS
+                       MOVE CRED-NAME      TO DB-NAME
+                   END-READ
+                   CLOSE F-CRED
+               ELSE
+                   IF F-CRED-STATUS-OK
+                       CLOSE F-CRED
+                   END-IF
+                   DISPLAY "Veuillez renseigner votre username: "
+                   ACCEPT DB-USER
+                   DISPLAY "Veuillez renseigner votre mot de passe: "
+                   ACCEPT DB-PASS
+                   DISPLAY "Veuillez renseigner la base de donnee: "
+                   ACCEPT DB-NAME
+               END-IF
+
+               EXEC SQL
+               CONNECT :DB-USER IDENTIFIED BY :DB-PASS USING :DB-NAME
+               END-EXEC
+
+               IF SQLCODE = 0
+                   SET WS-CONN-IS-OK TO TRUE
+               ELSE
+                   MOVE SQLCODE             TO WS-SQLCODE-X
+                   CALL "sqlmsg" USING WS-SQLCODE-X WS-SQL-MESSAGE
+                   DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+                           " - " WS-SQL-MESSAGE
+                   IF WS-CONN-RETRY <= 2
+                       DISPLAY "Nouvelle tentative de connexion..."
+                   END-IF
+               END-IF
+           END-PERFORM.
 
            EXIT.
        0000-CONNEXION-END.
 
       ******************************************************************
 
-       0100-ADD-USER-START.
+      *Menu principal : ajout, modification de mot de passe,
+      *suppression et consultation des utilisateurs.
+       0050-MENU-START.
+
+           MOVE SPACE TO WS-MENU-CHOICE.
+
+           PERFORM UNTIL WS-MENU-QUIT
+               DISPLAY "1. Ajouter un utilisateur"
+               DISPLAY "2. Modifier le mot de passe d'un utilisateur"
+               DISPLAY "3. Supprimer un utilisateur"
+               DISPLAY "4. Lister les utilisateurs"
+               DISPLAY "5. Quitter"
+               DISPLAY "Votre choix : " WITH NO ADVANCING
+               ACCEPT WS-MENU-CHOICE
 
-           PERFORM 3 TIMES
-             DISPLAY "Voulez vous ajouter un utilisateur ? (Y/n)"
-             PERFORM UNTIL WS-ADD-QUESTION-OK OR WS-ADD-QUESTION-KO
-               ACCEPT WS-INPUT
-               EVALUATE WS-INPUT
-                   WHEN = "Y"
-                       SET WS-ADD-QUESTION-OK TO TRUE
-                       DISPLAY "Veuillez renseigner le nom"
-                       ACCEPT WS-USER-NAME
-                       DISPLAY "Veuillez renseigner le mot de passe"
-                       ACCEPT WS-USER-PASS
-                       CALL "insrt" USING WS-USER-NAME WS-USER-PASS
-                   WHEN = "n"
-                       SET WS-ADD-QUESTION-KO TO TRUE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "1"
+                       PERFORM 0100-ADD-USER-START
+                       THRU    0100-ADD-USER-END
+                   WHEN "2"
+                       PERFORM 0160-UPDATE-USER-START
+                       THRU    0160-UPDATE-USER-END
+                   WHEN "3"
+                       PERFORM 0170-DELETE-USER-START
+                       THRU    0170-DELETE-USER-END
+                   WHEN "4"
+                       PERFORM 0180-LIST-USERS-START
+                       THRU    0180-LIST-USERS-END
+                   WHEN "5"
                        DISPLAY "Fin de programme."
                    WHEN OTHER
-                       DISPLAY "Saisie incorrecte, veuillez recommencer"
+                       DISPLAY "Choix invalide, veuillez recommencer."
                END-EVALUATE
-             END-PERFORM
+           END-PERFORM.
+
+           EXIT.
+       0050-MENU-END.
+
+      ******************************************************************
+
+      *Ajout d'utilisateurs : la boucle se poursuit jusqu'a ce que
+      *l'operateur reponde explicitement "non", sans limite de
+      *nombre d'ajouts par execution.
+       0100-ADD-USER-START.
+
+           MOVE SPACE TO WS-ADD-QUESTION.
+
+           DISPLAY "Voulez vous ajouter un utilisateur ? (Y/n)".
+           PERFORM UNTIL WS-ADD-QUESTION-KO
+             ACCEPT WS-INPUT
+             EVALUATE FUNCTION UPPER-CASE(WS-INPUT)
+                 WHEN "Y"
+                     SET WS-ADD-QUESTION-OK TO TRUE
+                     PERFORM 0110-ADD-ONE-USER-START
+                     THRU    0110-ADD-ONE-USER-END
+                     DISPLAY
+                       "Voulez vous ajouter un autre utilisateur ?"
+                       " (Y/n)"
+                 WHEN "N"
+                     SET WS-ADD-QUESTION-KO TO TRUE
+                     DISPLAY "Fin de l'ajout d'utilisateurs."
+                 WHEN OTHER
+                     DISPLAY "Saisie incorrecte, veuillez recommencer"
+             END-EVALUATE
            END-PERFORM.
 
            EXIT.
        0100-ADD-USER-END.
 
+      ******************************************************************
+
+      *Saisie et controle d'un utilisateur avant l'appel a "insrt" :
+      *nom non vide / caracteres autorises, puis mot de passe
+      *conforme a la politique de complexite, rejetes avant tout
+      *aller-retour base.
+       0110-ADD-ONE-USER-START.
+
+           MOVE "N"                          TO WS-NAME-OK-FLAG.
+
+           PERFORM UNTIL WS-NAME-IS-OK
+               DISPLAY "Veuillez renseigner le nom"
+               ACCEPT WS-USER-NAME
+               IF WS-USER-NAME = SPACES
+                   DISPLAY "Le nom ne peut pas etre vide."
+               ELSE
+                   IF WS-USER-NAME IS NOT WS-NAME-CHARACTER
+                       DISPLAY "Le nom contient des caracteres "
+                               "non autorises."
+                   ELSE
+                       SET WS-NAME-IS-OK TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE 99                            TO WS-PASSVALID-RC.
+           PERFORM UNTIL WS-PASSVALID-RC = 0
+               DISPLAY "Veuillez renseigner le mot de passe"
+               ACCEPT WS-USER-PASS
+               CALL "passvalid" USING WS-USER-PASS
+               MOVE RETURN-CODE              TO WS-PASSVALID-RC
+               EVALUATE WS-PASSVALID-RC
+                   WHEN 0
+                       CONTINUE
+                   WHEN 1
+                       DISPLAY "Mot de passe trop court (8 "
+                               "caracteres minimum)."
+                   WHEN OTHER
+                       DISPLAY "Le mot de passe doit comporter "
+                               "majuscule, minuscule et chiffre."
+               END-EVALUATE
+           END-PERFORM.
+
+           CALL "insrt" USING WS-USER-NAME WS-USER-PASS WS-COMMIT-MODE.
+           EVALUATE RETURN-CODE
+               WHEN 0
+                   MOVE WS-USER-NAME TO WS-GREET-NOM
+                   CALL "greeting" USING WS-GREET-WORD
+                        WS-GREET-NOM WS-GREET-REPONSE
+                   IF RETURN-CODE = 2
+                       DISPLAY "Attention : le nom a pu etre "
+                               "tronque a "
+                               LENGTH OF WS-GREET-NOM " caracteres."
+                   END-IF
+                   DISPLAY WS-GREET-REPONSE
+               WHEN 2
+                   DISPLAY "Utilisateur deja existant : "
+                           WS-USER-NAME
+               WHEN OTHER
+                   DISPLAY "Echec de l'ajout de "
+                           "l'utilisateur."
+           END-EVALUATE.
+
+           EXIT.
+       0110-ADD-ONE-USER-END.
+
+      ******************************************************************
+
+      *Mode lot : un "insrt" par ligne nom/mot de passe lue dans
+      *new_users.txt, sans aucune sollicitation de l'operateur, pour
+      *provisionner toute une cohorte en une seule execution. Les
+      *appels sont groupes dans une seule transaction : si un insrt
+      *echoue, tout le lot est annule plutot que de laisser des
+      *comptes partiellement provisionnes.
+       0150-BATCH-ADD-START.
+
+           OPEN INPUT F-BATCH.
+
+           IF NOT F-BATCH-STATUS-OK
+               DISPLAY "Fichier de lot introuvable : new_users.txt"
+           ELSE
+               DISPLAY "Debut du traitement en lot des utilisateurs."
+               MOVE "Y"                 TO WS-COMMIT-MODE
+               MOVE "N"                 TO WS-BATCH-FAILED
+               MOVE 0                   TO WS-BATCH-ROW-COUNT
+
+               PERFORM UNTIL F-BATCH-STATUS-EOF
+                 READ F-BATCH
+                  AT END
+                    DISPLAY "Fin du traitement en lot."
+                  NOT AT END
+                    IF WS-BATCH-ROW-COUNT >= WS-BATCH-ROW-MAX
+                        DISPLAY "Capacite maximale atteinte ("
+                                WS-BATCH-ROW-MAX
+                                " lignes) : lot tronque, lignes "
+                                "suivantes ignorees."
+                        MOVE "10"            TO F-BATCH-STATUS
+                    ELSE
+                        ADD 1                 TO WS-BATCH-ROW-COUNT
+                        MOVE BATCH-NAME      TO WS-USER-NAME
+                        MOVE BATCH-PASS      TO WS-USER-PASS
+      *Un lot n'est pas une source de confiance parce qu'il ne
+      *passe pas par un operateur : on applique ligne a ligne les
+      *memes controles que 0110-ADD-ONE-USER-START (caracteres du
+      *nom, complexite du mot de passe) avant tout appel a "insrt",
+      *sinon un lot complet contournerait ces deux garde-fous.
+                        IF WS-USER-NAME = SPACES
+                            DISPLAY "Nom vide, ligne ignoree."
+                            SET WS-BATCH-HAS-FAILED TO TRUE
+                        ELSE
+                            IF WS-USER-NAME IS NOT WS-NAME-CHARACTER
+                                DISPLAY "Nom avec caracteres non "
+                                        "autorises, ligne ignoree : "
+                                        WS-USER-NAME
+                                SET WS-BATCH-HAS-FAILED TO TRUE
+                            ELSE
+                                CALL "passvalid" USING WS-USER-PASS
+                                MOVE RETURN-CODE TO WS-PASSVALID-RC
+                                IF WS-PASSVALID-RC NOT = 0
+                                    DISPLAY "Mot de passe non "
+                                            "conforme, ligne "
+                                            "ignoree : " WS-USER-NAME
+                                    SET WS-BATCH-HAS-FAILED TO TRUE
+                                ELSE
+                                    CALL "insrt" USING WS-USER-NAME
+                                         WS-USER-PASS WS-COMMIT-MODE
+                                    EVALUATE RETURN-CODE
+                                        WHEN 0
+      *On ne felicite/notifie pas l'utilisateur ici : tant que le
+      *lot entier n'a pas recu son COMMIT, cette ligne peut encore
+      *etre annulee par l'echec d'une autre ligne du meme lot. On
+      *se contente de retenir que cette ligne a reussi sa premiere
+      *passe, pour la seconde passe apres COMMIT.
+                                            MOVE "Y" TO
+                                 WS-BATCH-OK-FLAG(WS-BATCH-ROW-COUNT)
+                                        WHEN 2
+                                            DISPLAY "Utilisateur "
+                                                 "deja existant : "
+                                                 WS-USER-NAME
+                                        WHEN OTHER
+                                            DISPLAY "Echec de "
+                                                 "l'ajout de "
+                                                 "l'utilisateur."
+                                            SET WS-BATCH-HAS-FAILED
+                                                TO TRUE
+                                    END-EVALUATE
+                                END-IF
+                            END-IF
+                        END-IF
+                    END-IF
+                 END-READ
+               END-PERFORM
+
+               CLOSE F-BATCH
+
+               IF WS-BATCH-HAS-FAILED
+                   DISPLAY "Lot annule : au moins un ajout a echoue."
+                   EXEC SQL ROLLBACK END-EXEC
+               ELSE
+                   DISPLAY "Lot valide : tous les ajouts sont valides."
+                   EXEC SQL COMMIT END-EXEC
+                   PERFORM 0155-BATCH-NOTIFY-START
+                   THRU    0155-BATCH-NOTIFY-END
+               END-IF
+
+               MOVE "N"                 TO WS-COMMIT-MODE
+           END-IF.
+
+           EXIT.
+       0150-BATCH-ADD-END.
+
+      ******************************************************************
+
+      *Deuxieme passe sur new_users.txt, uniquement apres le COMMIT
+      *du lot entier : accueillir/notifier avant cet instant risquerait
+      *de feter un utilisateur dont l'ajout serait ensuite annule
+      *(ROLLBACK) par l'echec d'une autre ligne du meme lot. On ne
+      *traite que les lignes marquees reussies lors de la premiere
+      *passe (WS-BATCH-OK-FLAG), donc jamais une ligne "deja existant"
+      *ou en echec.
+       0155-BATCH-NOTIFY-START.
+
+           OPEN INPUT F-BATCH.
+           MOVE 0                      TO WS-BATCH-IDX.
+
+           PERFORM UNTIL F-BATCH-STATUS-EOF
+             READ F-BATCH
+              AT END
+                CONTINUE
+              NOT AT END
+                ADD 1 TO WS-BATCH-IDX
+                IF WS-BATCH-IDX <= WS-BATCH-ROW-MAX
+                   AND WS-BATCH-OK-FLAG(WS-BATCH-IDX) = "Y"
+                    MOVE BATCH-NAME      TO WS-GREET-NOM
+                    CALL "greeting" USING WS-GREET-WORD
+                         WS-GREET-NOM WS-GREET-REPONSE
+                    IF RETURN-CODE = 2
+                        DISPLAY "Attention : le nom a pu etre "
+                                "tronque a "
+                                LENGTH OF WS-GREET-NOM " caracteres."
+                    END-IF
+                    DISPLAY WS-GREET-REPONSE
+                    CALL "notify" USING BATCH-NAME
+                END-IF
+             END-READ
+           END-PERFORM.
+
+           CLOSE F-BATCH.
+
+           EXIT.
+       0155-BATCH-NOTIFY-END.
+
+      ******************************************************************
+
+      *Modification du mot de passe d'un utilisateur existant.
+       0160-UPDATE-USER-START.
+
+           DISPLAY "Nom de l'utilisateur a modifier".
+           ACCEPT WS-USER-NAME.
+
+           MOVE 99                            TO WS-PASSVALID-RC.
+           PERFORM UNTIL WS-PASSVALID-RC = 0
+               DISPLAY "Nouveau mot de passe"
+               ACCEPT WS-USER-PASS
+               CALL "passvalid" USING WS-USER-PASS
+               MOVE RETURN-CODE              TO WS-PASSVALID-RC
+               EVALUATE WS-PASSVALID-RC
+                   WHEN 0
+                       CONTINUE
+                   WHEN 1
+                       DISPLAY "Mot de passe trop court (8 "
+                               "caracteres minimum)."
+                   WHEN OTHER
+                       DISPLAY "Le mot de passe doit comporter "
+                               "majuscule, minuscule et chiffre."
+               END-EVALUATE
+           END-PERFORM.
+
+           CALL "updt" USING WS-USER-NAME WS-USER-PASS.
+           EVALUATE RETURN-CODE
+               WHEN 0
+                   CONTINUE
+               WHEN 2
+                   DISPLAY "Utilisateur inconnu : " WS-USER-NAME
+               WHEN OTHER
+                   DISPLAY "Echec de la modification du mot de "
+                           "passe."
+           END-EVALUATE.
+
+           EXIT.
+       0160-UPDATE-USER-END.
+
+      ******************************************************************
+
+      *Suppression d'un utilisateur.
+       0170-DELETE-USER-START.
+
+           DISPLAY "Nom de l'utilisateur a supprimer".
+           ACCEPT WS-USER-NAME.
+
+           CALL "delt" USING WS-USER-NAME.
+           EVALUATE RETURN-CODE
+               WHEN 0
+                   CONTINUE
+               WHEN 2
+                   DISPLAY "Utilisateur inconnu : " WS-USER-NAME
+               WHEN OTHER
+                   DISPLAY "Echec de la suppression."
+           END-EVALUATE.
+
+           EXIT.
+       0170-DELETE-USER-END.
+
+      ******************************************************************
+
+      *Consultation du roster. Propose en plus l'export au format
+      *Jour-33 (ID-USER/NOM/EMAIL) pour rejouer les comptes crees
+      *ici dans le lot de validation des emails.
+       0180-LIST-USERS-START.
+
+           DISPLAY "Exporter aussi au format Jour-33 ? (Y/n)".
+           ACCEPT WS-INPUT.
+
+           IF FUNCTION UPPER-CASE(WS-INPUT) = "Y"
+               MOVE "EXPORT"             TO WS-LIST-MODE
+           ELSE
+               MOVE "LIST"               TO WS-LIST-MODE
+           END-IF.
+
+           CALL "list_usr" USING WS-LIST-MODE.
+
+           EXIT.
+       0180-LIST-USERS-END.
