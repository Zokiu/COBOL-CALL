@@ -0,0 +1,74 @@
+      ******************************************************************
+      *                    IDENTIFICATION DIVISION
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sqlmsg.
+       AUTHOR.     Terry.
+
+      ******************************************************************
+      *                      DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *Table des SQLCODE les plus rencontres en exploitation, pour
+      *eviter d'aller rechercher a chaque incident ce qu'un code
+      *negatif veut dire.
+       01  WS-SQLCODE-TABLE.
+           05 FILLER             PIC S9(05) VALUE 0.
+           05 FILLER             PIC X(40) VALUE
+                  "Operation reussie".
+           05 FILLER             PIC S9(05) VALUE -1.
+           05 FILLER             PIC X(40) VALUE
+                  "Erreur SQL generale".
+           05 FILLER             PIC S9(05) VALUE -803.
+           05 FILLER             PIC X(40) VALUE
+                  "Cle dupliquee (enregistrement existant)".
+           05 FILLER             PIC S9(05) VALUE -904.
+           05 FILLER             PIC X(40) VALUE
+                  "Ressource indisponible cote serveur".
+           05 FILLER             PIC S9(05) VALUE -942.
+           05 FILLER             PIC X(40) VALUE
+                  "Table ou vue inexistante".
+           05 FILLER             PIC S9(05) VALUE -1017.
+           05 FILLER             PIC X(40) VALUE
+                  "Identifiant ou mot de passe invalide".
+
+       01  WS-SQLCODE-ENTRIES REDEFINES WS-SQLCODE-TABLE.
+           05 WS-SQLCODE-ENTRY OCCURS 6 TIMES.
+              10 WS-SQLCODE-VAL    PIC S9(05).
+              10 WS-SQLCODE-TEXT   PIC X(40).
+
+       01  WS-IDX                 PIC 9(02).
+       01  WS-FOUND-FLAG          PIC X(01) VALUE "N".
+           88 WS-CODE-FOUND                 VALUE "Y".
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  LK-SQLCODE             PIC S9(05).
+       01  LK-MESSAGE             PIC X(40).
+
+      ******************************************************************
+      *                    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-SQLCODE LK-MESSAGE.
+
+           MOVE "N"                          TO WS-FOUND-FLAG.
+           MOVE SPACES                       TO LK-MESSAGE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > 6 OR WS-CODE-FOUND
+               IF WS-SQLCODE-VAL(WS-IDX) = LK-SQLCODE
+                   MOVE WS-SQLCODE-TEXT(WS-IDX) TO LK-MESSAGE
+                   SET WS-CODE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-CODE-FOUND
+               MOVE "Code SQL non repertorie" TO LK-MESSAGE
+           END-IF.
+
+           GOBACK.
+
+           END PROGRAM sqlmsg.
