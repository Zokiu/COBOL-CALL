@@ -1,6 +1,10 @@
       ******************************************************************
       *                    IDENTIFICATION DIVISION
       ******************************************************************
+      *Source EXEC SQL de reference pour ce module : toute evolution
+      *de l'INSERT se fait ici puis se reporte dans le insrt.cob
+      *issu du precompilateur OCESQL (insrt.cob est un derive, pas
+      *une source a maintenir independamment).
        IDENTIFICATION DIVISION.
        PROGRAM-ID. insrt.
        AUTHOR.     Terry.
@@ -13,23 +17,60 @@
 
       * SOURCE-COMPUTER. Zokiu WITH DEBUGGING MODE.
 
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Journal des tentatives d'ajout qui echouent cote base, pour
+      *garder une trace meme quand personne n'a regarde l'ecran
+      *pendant une execution sans operateur.
+           SELECT F-INSRT-ERR ASSIGN TO "insrt_errors.log"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-INSRT-ERR-STATUS.
 
       ******************************************************************
       *                      DATA DIVISION
       ******************************************************************
 
        DATA DIVISION.
-       
+       FILE SECTION.
+
+       FD  F-INSRT-ERR.
+
+       01  REC-F-INSRT-ERR      PIC X(90).
 
       ******************************************************************
 
        WORKING-STORAGE SECTION.
 
+       01  F-INSRT-ERR-STATUS   PIC X(02) VALUE SPACE.
+           88 F-INSRT-ERR-STATUS-OK         VALUE "00".
+
+       01  WS-DATE-TIME.
+           05 WS-DT-YYYY        PIC 9(04).
+           05 WS-DT-MM          PIC 9(02).
+           05 WS-DT-DD          PIC 9(02).
+           05 WS-DT-HH          PIC 9(02).
+           05 WS-DT-MIN         PIC 9(02).
+           05 WS-DT-SEC         PIC 9(02).
+           05 FILLER            PIC X(09).
+
+       01  WS-TIMESTAMP         PIC X(19).
+       01  WS-SQLCODE-X         PIC S9(05).
+       01  WS-SQL-MESSAGE       PIC X(40).
+
+       01  WS-ERR-LINE.
+           05 ERR-NOM           PIC X(50).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 ERR-SQLCODE       PIC -(5)9.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 ERR-TIMESTAMP     PIC X(19).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  WS-USER-NAME        PIC X(50).
        01  WS-USER-PASS        PIC X(50).
+       01  WS-USER-PASS-HASH   PIC X(50).
+       01  WS-DUP-COUNT        PIC 9(04).
+       01  WS-CREATED-AT       PIC X(19).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
 
@@ -38,37 +79,124 @@
       ******************************************************************
        LINKAGE SECTION.
 
-       
        01  LK-USER-NAME        PIC X(50).
        01  LK-USER-PASS        PIC X(50).
 
+      *"N" = validation/commit immediats par appel (mode habituel) ;
+      *"Y" = l'appelant groupe plusieurs appels dans une seule
+      *transaction et se charge lui-meme du COMMIT/ROLLBACK final.
+       01  LK-COMMIT-MODE      PIC X(01).
 
       ******************************************************************
       *                    PROCEDURE DIVISION
-      ******************************************************************    
+      ******************************************************************
 
-       PROCEDURE DIVISION USING LK-USER-NAME LK-USER-PASS.
+       PROCEDURE DIVISION USING LK-USER-NAME LK-USER-PASS
+                                 LK-COMMIT-MODE.
 
            MOVE LK-USER-NAME TO WS-USER-NAME.
            MOVE LK-USER-PASS TO WS-USER-PASS.
 
-           EXEC SQL 
-               INSERT INTO users (nom, password)
-               VALUES (:WS-USER-NAME, :WS-USER-PASS)
+           PERFORM 0100-BUILD-TIMESTAMP-START
+           THRU    0100-BUILD-TIMESTAMP-END.
+
+      *On verifie qu'aucune ligne n'existe deja pour ce nom avant
+      *toute ecriture, pour que le meme nom ne puisse pas etre ajoute
+      *deux fois au fil des executions successives de MAIN.
+           MOVE 0                       TO WS-DUP-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+               FROM users WHERE nom = :WS-USER-NAME
            END-EXEC.
 
-           IF SQLCODE = 0
-               EXEC SQL COMMIT END-EXEC
-               DISPLAY "Utilisateur ajout√©"
-               DISPLAY WS-USER-NAME
+           IF WS-DUP-COUNT > 0
+               MOVE 2                   TO RETURN-CODE
            ELSE
-               DISPLAY "Erreur lors de l'ajout"
-               DISPLAY "SQLCODE: " SQLCODE
-               EXEC SQL ROLLBACK END-EXEC
+      *On ne doit jamais ecrire le mot de passe en clair en base.
+      *Le nom sert de sel : deux utilisateurs avec le meme mot de
+      *passe n'obtiennent pas le meme condensat en base.
+               CALL "hash_pwd" USING WS-USER-PASS WS-USER-NAME
+                                      WS-USER-PASS-HASH
+               MOVE WS-TIMESTAMP        TO WS-CREATED-AT
+
+               EXEC SQL
+                   INSERT INTO users (nom, password, created_at)
+                   VALUES (:WS-USER-NAME, :WS-USER-PASS-HASH,
+                           :WS-CREATED-AT)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF LK-COMMIT-MODE NOT = "Y"
+                       EXEC SQL COMMIT END-EXEC
+                   END-IF
+                   DISPLAY "Utilisateur ajout√©"
+                   DISPLAY WS-USER-NAME
+      *En mode lot, l'appelant tient la transaction ouverte et ne
+      *sait pas encore si elle sera validee ou annulee : on ne
+      *notifie qu'apres son propre COMMIT, jamais ici.
+                   IF LK-COMMIT-MODE NOT = "Y"
+                       CALL "notify" USING WS-USER-NAME
+                   END-IF
+                   MOVE 0               TO RETURN-CODE
+               ELSE
+                   MOVE SQLCODE         TO WS-SQLCODE-X
+                   CALL "sqlmsg" USING WS-SQLCODE-X WS-SQL-MESSAGE
+                   DISPLAY "Erreur lors de l'ajout"
+                   DISPLAY "SQLCODE: " SQLCODE " - " WS-SQL-MESSAGE
+                   IF LK-COMMIT-MODE NOT = "Y"
+                       EXEC SQL ROLLBACK END-EXEC
+                   END-IF
+                   PERFORM 0300-LOG-ERROR-START
+                   THRU    0300-LOG-ERROR-END
+                   MOVE 1               TO RETURN-CODE
+               END-IF
            END-IF.
 
            MOVE WS-USER-NAME TO LK-USER-NAME.
            MOVE WS-USER-PASS TO LK-USER-PASS.
 
-           END PROGRAM insrt.
+           GOBACK.
+
+      ******************************************************************
+
+       0100-BUILD-TIMESTAMP-START.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME.
+
+           STRING WS-DT-YYYY              DELIMITED BY SIZE
+                  "-"                     DELIMITED BY SIZE
+                  WS-DT-MM                DELIMITED BY SIZE
+                  "-"                     DELIMITED BY SIZE
+                  WS-DT-DD                DELIMITED BY SIZE
+                  " "                     DELIMITED BY SIZE
+                  WS-DT-HH                DELIMITED BY SIZE
+                  ":"                     DELIMITED BY SIZE
+                  WS-DT-MIN               DELIMITED BY SIZE
+                  ":"                     DELIMITED BY SIZE
+                  WS-DT-SEC               DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
 
+           EXIT.
+       0100-BUILD-TIMESTAMP-END.
+
+      ******************************************************************
+
+       0300-LOG-ERROR-START.
+
+           OPEN EXTEND F-INSRT-ERR.
+           IF NOT F-INSRT-ERR-STATUS-OK
+               OPEN OUTPUT F-INSRT-ERR
+           END-IF.
+
+           MOVE WS-USER-NAME        TO ERR-NOM.
+           MOVE SQLCODE              TO ERR-SQLCODE.
+           MOVE WS-TIMESTAMP        TO ERR-TIMESTAMP.
+           MOVE WS-ERR-LINE         TO REC-F-INSRT-ERR.
+           WRITE REC-F-INSRT-ERR.
+
+           CLOSE F-INSRT-ERR.
+
+           EXIT.
+       0300-LOG-ERROR-END.
+
+           END PROGRAM insrt.
