@@ -5,24 +5,29 @@
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
+
        01  WS-COUNT     PIC 9(02).
 
        LINKAGE SECTION.
 
+       01  LK-GREETING-WORD  PIC X(10).
        01  LK-NOM        PIC X(20).
        01  LK-REPONSE    PIC X(30).
 
-       PROCEDURE DIVISION USING LK-NOM LK-REPONSE.
-           
+       PROCEDURE DIVISION USING LK-GREETING-WORD LK-NOM LK-REPONSE.
+
+      *WS-COUNT (nombre de caracteres affichables) sert uniquement au
+      *controle de depassement remonte par cou_char (RETURN-CODE) ;
+      *la decoupe du nom utilise FUNCTION TRIM, qui reste sur des
+      *frontieres d'octets completes et ne coupe donc jamais un
+      *caractere accentue multi-octets (UTF-8) en deux.
            CALL "cou_char" USING LK-NOM WS-COUNT.
-           
 
-           STRING "Hello" 
-                  SPACE 
-                  LK-NOM(1 : WS-COUNT) 
-                  SPACE 
-                  "!" 
+           STRING FUNCTION TRIM(LK-GREETING-WORD)
+                  SPACE
+                  FUNCTION TRIM(LK-NOM)
+                  SPACE
+                  "!"
                                             INTO LK-REPONSE.
 
            END PROGRAM greeting.
