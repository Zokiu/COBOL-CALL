@@ -3,16 +3,43 @@
        AUTHOR.     Terry.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-BYTE-LGTH  PIC 9(02).
+       01  WS-IDX        PIC 9(02).
+       01  WS-BYTE-VAL   PIC 9(03).
+
        LINKAGE SECTION.
 
        01  LK-NOM        PIC X(20).
        01  LK-COUNT      PIC 9(02).
-       
+
        PROCEDURE DIVISION USING LK-NOM LK-COUNT.
 
-           MOVE LENGTH OF FUNCTION TRIM(LK-NOM) TO LK-COUNT.
+           MOVE 0                               TO LK-COUNT.
+           MOVE 0                               TO RETURN-CODE.
+           MOVE LENGTH OF FUNCTION TRIM(LK-NOM)  TO WS-BYTE-LGTH.
+
+      *On compte les caracteres affichables (et non les octets) afin
+      *de ne pas couper un caractere accentue encode sur plusieurs
+      *octets (UTF-8) : les octets de continuation (10xxxxxx, soit
+      *128 a 191) ne sont pas comptes comme un nouveau caractere.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                                  UNTIL WS-IDX > WS-BYTE-LGTH
+               COMPUTE WS-BYTE-VAL = FUNCTION ORD(LK-NOM(WS-IDX:1)) - 1
+               IF WS-BYTE-VAL < 128 OR WS-BYTE-VAL > 191
+                   ADD 1 TO LK-COUNT
+               END-IF
+           END-PERFORM.
+
+      *Si la partie utile remplit entierement le champ (pas d'espace
+      *de fin), le nom a pu etre tronque avant l'appel : on le signale
+      *par un code retour distinct plutot que de laisser la salutation
+      *se construire en silence sur un nom coupe.
+           IF WS-BYTE-LGTH = LENGTH OF LK-NOM
+               MOVE 2                           TO RETURN-CODE
+           END-IF.
 
            DISPLAY LK-COUNT.
-       
+
            END PROGRAM cou_char.
-           
