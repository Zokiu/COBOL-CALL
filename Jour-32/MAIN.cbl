@@ -2,18 +2,125 @@
        PROGRAM-ID.    MAIN.
        AUTHOR.        Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-NAMES ASSIGN TO "names.txt"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-NAMES-STATUS.
+
+           SELECT F-GREET ASSIGN TO "greetings.out"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS F-GREET-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-NAMES.
+       01  REC-F-NAMES       PIC X(20).
+
+       FD  F-GREET.
+       01  REC-F-GREET       PIC X(30).
+
        WORKING-STORAGE SECTION.
-       
-       01  WS-NOM       PIC X(20) VALUE "SIMPLON".
-       01  WS-REPONSE   PIC X(30).
-       
 
+       01  WS-CMD-LINE       PIC X(60).
+       01  WS-ARG1           PIC X(20).
+       01  WS-ARG2           PIC X(40).
+
+       01  F-NAMES-STATUS    PIC X(02) VALUE SPACE.
+           88 F-NAMES-STATUS-OK            VALUE "00".
+           88 F-NAMES-STATUS-EOF           VALUE "10".
+
+       01  F-GREET-STATUS    PIC X(02) VALUE SPACE.
+
+       01  WS-GREETING-WORD  PIC X(10) VALUE "Hello".
+       01  WS-NOM            PIC X(20).
+       01  WS-REPONSE        PIC X(30).
 
        PROCEDURE DIVISION.
 
-           CALL "greeting" USING WS-NOM WS-REPONSE.
-           DISPLAY WS-REPONSE.
+      *Recupere le mode de fonctionnement (BATCH ou non) ainsi que
+      *nom/mot de salutation passes en parametres sur la ligne de
+      *commande.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACE
+                    INTO WS-ARG1 WS-ARG2.
+
+      *Le mot de salutation (2e parametre) doit s'appliquer aux deux
+      *modes, pas seulement au mode interactif : sinon
+      *"MAIN BATCH Bonjour" saluerait toujours en "Hello" par defaut.
+           IF WS-ARG2 NOT = SPACES
+               MOVE WS-ARG2 TO WS-GREETING-WORD
+           END-IF.
+
+           IF WS-ARG1 = "BATCH"
+               PERFORM 0100-BATCH-START
+               THRU    0100-BATCH-END
+           ELSE
+               PERFORM 0200-SINGLE-START
+               THRU    0200-SINGLE-END
+           END-IF.
 
            STOP RUN.
-       
+
+      ******************************************************************
+      *                       PARAGRAPHES
+      ******************************************************************
+
+      *Mode interactif/ad hoc : une salutation pour un seul nom.
+       0200-SINGLE-START.
+
+           MOVE WS-ARG1 TO WS-NOM.
+           IF WS-NOM = SPACES
+               DISPLAY "Entrez un nom : " WITH NO ADVANCING
+               ACCEPT WS-NOM
+           END-IF.
+
+           CALL "greeting" USING WS-GREETING-WORD WS-NOM WS-REPONSE.
+           IF RETURN-CODE = 2
+               DISPLAY "Attention : le nom a pu etre tronque a "
+                       LENGTH OF WS-NOM " caracteres."
+           END-IF.
+           DISPLAY WS-REPONSE.
+
+           EXIT.
+       0200-SINGLE-END.
+
+      ******************************************************************
+
+      *Mode lot : une salutation par nom lu dans names.txt, ecrite
+      *dans greetings.out (mailing de masse pour toute la liste).
+       0100-BATCH-START.
+
+           OPEN INPUT  F-NAMES.
+           OPEN OUTPUT F-GREET.
+
+           DISPLAY "Debut du traitement en lot des salutations.".
+
+           PERFORM UNTIL F-NAMES-STATUS-EOF
+             READ F-NAMES
+              AT END
+                DISPLAY "Fin du traitement en lot."
+              NOT AT END
+                IF REC-F-NAMES NOT = SPACES
+                    MOVE REC-F-NAMES TO WS-NOM
+                    CALL "greeting" USING WS-GREETING-WORD WS-NOM
+                                          WS-REPONSE
+                    IF RETURN-CODE = 2
+                        DISPLAY "Attention : le nom a pu etre "
+                                "tronque a "
+                                LENGTH OF WS-NOM " caracteres."
+                    END-IF
+                    MOVE WS-REPONSE TO REC-F-GREET
+                    WRITE REC-F-GREET
+                END-IF
+             END-READ
+           END-PERFORM.
+
+           CLOSE F-NAMES.
+           CLOSE F-GREET.
+
+           EXIT.
+       0100-BATCH-END.
